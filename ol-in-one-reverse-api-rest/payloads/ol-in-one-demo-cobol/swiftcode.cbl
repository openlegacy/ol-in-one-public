@@ -1,6 +1,5 @@
         IDENTIFICATION DIVISION.
-      * Please Provide a valid PROGRAM-ID
-        PROGRAM-ID. XXXXXXXX.
+        PROGRAM-ID. SWFTVAL.
       ********************************************************
       *             OpenLegacy Hub CICS Client               *
       ********************************************************
@@ -8,6 +7,56 @@
       *          "Restricted Materials of OpenLegacy"        *
       *           (C) Copyright OpenLegacy 2015-2022         *
       ********************************************************
+      *    MODIFICATION HISTORY                                *
+      *    2026-08-08  CST  Finished the generated client: real *
+      *                     PROGRAM-ID/URIMAP, a DFHCOMMAREA so  *
+      *                     callers can drive it, the request/    *
+      *                     response moves, and a scan of the     *
+      *                     returned OBJECT2 rows for the SWIFT    *
+      *                     code the caller asked about.            *
+      *    2026-08-08  CST  WEB CONVERSE now retries up to        *
+      *                     WS-MAX-CONVERSE-TRIES times, with a    *
+      *                     short DELAY between attempts, before    *
+      *                     giving up on a failed call.              *
+      *    2026-08-08  CST  Commarea now carries back the HTTP        *
+      *                     status code/text from the last attempt,    *
+      *                     so a caller can tell a bad request apart    *
+      *                     from an unreachable Hub.                    *
+      *    2026-08-08  CST  X-API-KEY and OPN-URIMAP are now looked     *
+      *                     up from OLCFGLD/APICFG instead of a         *
+      *                     hardcoded literal; the caller-supplied      *
+      *                     API key is kept as a fallback if no         *
+      *                     APICFG entry is on file for SWFTVAL.        *
+      *    2026-08-08  CST  Checks the OLCACHE short-lived cache for     *
+      *                     this SWIFT code before converting to the     *
+      *                     Hub, and stores a successful result there    *
+      *                     so a repeated lookup does not re-hit it.     *
+      *    2026-08-08  CST  A failed/no-match lookup now also raises an  *
+      *                     exception record (via OLEXCPT) onto the      *
+      *                     consolidated EXCP feed.                      *
+      *    2026-08-08  CST  WEB CONVERSE was missing RESP/RESP2, so RESP *
+      *                     still held WEB OPEN's NORMAL and the retry   *
+      *                     loop never ran the call at all; added them   *
+      *                     and reset RESP to a sentinel before the      *
+      *                     loop. Cache hits now also carry a synthetic  *
+      *                     HTTP status back to the caller.              *
+      *    2026-08-08  CST  Widened the cache subfields from X(60) to    *
+      *                     X(255) to match the Hub response fields      *
+      *                     they hold, so a cache PUT no longer          *
+      *                     truncates a long value before a later HIT    *
+      *                     returns it.                                  *
+      *    2026-08-08  CST  Moved the DFHCOMMAREA layout out to the      *
+      *                     shared SWIFTAREA copybook, also COPYed by    *
+      *                     every program that LINKs to this one, so     *
+      *                     they cannot drift out of sync with it.       *
+      *    2026-08-08  CST  Widening the cache subfields above left the *
+      *                     OLCACHE commarea's trailing FILLER too       *
+      *                     short for the full CACHEAREA CA-VALUE, so    *
+      *                     OLCACHE's moves into/out of CA-VALUE ran      *
+      *                     past the end of this commarea; widened the   *
+      *                     FILLER so WS-CACHE-AREA again totals exactly *
+      *                     the CACHEAREA record length.                 *
+      ******************************************************************
         DATA DIVISION.
         WORKING-STORAGE SECTION.
         01 RESP                  PIC S9(8) COMP.
@@ -20,9 +69,38 @@
            PIC X(56) VALUE 'application/octet-stream'.
         01 WS-PATH               PIC X(10) VALUE '/swiftcode'.
         01 WS-PATH-LEN           PIC S9(8) COMP VALUE +10.
-
-      * Please update with configured proxy URIMAP
-        01 OPN-URIMAP            PIC X(8) VALUE 'XXXXXXXX'.
+        01 WS-CONVERSE-TRIES     PIC 9(01) COMP VALUE 1.
+        01 WS-MAX-CONVERSE-TRIES PIC 9(01) COMP VALUE 3.
+
+        01 OPN-URIMAP            PIC X(8) VALUE 'SWFTURI'.
+
+        01 WS-CFG-AREA.
+           05 WS-CFG-CLIENT-NAME    PIC X(08) VALUE 'SWFTVAL'.
+           05 WS-CFG-API-KEY        PIC X(64).
+           05 WS-CFG-URIMAP         PIC X(08).
+           05 WS-CFG-FOUND-FLAG     PIC X(01).
+              88 WS-CFG-FOUND              VALUE 'Y'.
+              88 WS-CFG-NOT-FOUND          VALUE 'N'.
+
+        01 WS-CACHE-AREA.
+           05 WS-CACHE-FUNCTION     PIC X(01).
+              88 WS-CACHE-GET              VALUE 'G'.
+              88 WS-CACHE-PUT              VALUE 'P'.
+           05 WS-CACHE-QUEUE-NAME   PIC X(08) VALUE 'SWFCACHE'.
+           05 WS-CACHE-KEY          PIC X(64).
+           05 WS-CACHE-VALUE.
+              10 WS-CACHE-RETURN-CODE      PIC X(02).
+              10 WS-CACHE-BANK-NAME        PIC X(255).
+              10 WS-CACHE-CITY-OUT         PIC X(255).
+              10 WS-CACHE-COUNTRY-OUT      PIC X(255).
+              10 WS-CACHE-COUNTRY-CODE     PIC X(255).
+              10 WS-CACHE-SWIFT-CODE-OUT   PIC X(255).
+              10 FILLER                    PIC X(723).
+           05 WS-CACHE-FOUND-FLAG   PIC X(01).
+              88 WS-CACHE-HIT               VALUE 'Y'.
+              88 WS-CACHE-MISS              VALUE 'N'.
+
+        COPY EXCPTREC.
 
       * Request Response structure
         01 HTTP-REQUEST.
@@ -42,32 +120,66 @@
             05 RESPONSE-AE7CF677-9175-4514-8B.
               07 RESPONSE-AE7CF677-9175-4514-82.
                 09 OBJECT-OUTPUT-200.
-                  11 OBJECT2 OCCURS 20 TIMES.
+                  11 OBJECT2 OCCURS 20 TIMES
+                             INDEXED BY SV-OBJ-IDX.
                     13 BANK-NAME PIC X(255).
                     13 CITY2 PIC X(255).
                     13 COUNTRY2 PIC X(255).
                     13 COUNTRY-CODE PIC X(255).
                     13 SWIFT-CODE PIC X(255).
 
-
-
-
+        LINKAGE SECTION.
+        COPY SWIFTAREA.
 
 
         PROCEDURE DIVISION.
       * AUTO-GENERATED BLOCK - PROGRAM LOGIC STARTS HERE *****
 
-
-
-
-
-
-
-
-
+            MOVE SPACES         TO SV-BANK-NAME SV-CITY-OUT
+                                   SV-COUNTRY-OUT SV-COUNTRY-CODE
+                                   SV-SWIFT-CODE-OUT
+            MOVE SPACES          TO WS-CFG-API-KEY WS-CFG-URIMAP
+            SET WS-CFG-NOT-FOUND TO TRUE
+            EXEC CICS LINK
+                PROGRAM('OLCFGLD')
+                COMMAREA(WS-CFG-AREA)
+                LENGTH(LENGTH OF WS-CFG-AREA)
+            END-EXEC
+            IF WS-CFG-FOUND
+                MOVE WS-CFG-URIMAP  TO OPN-URIMAP
+                MOVE WS-CFG-API-KEY TO X-API-KEY
+            ELSE
+                MOVE SV-API-KEY TO X-API-KEY
+            END-IF
+            MOVE SV-BANK         TO BANK
+            MOVE SV-SWIFT        TO SWIFT
+            MOVE SV-CITY         TO CITY
+            MOVE SV-COUNTRY      TO COUNTRY
 
       * AUTO-GENERATED BLOCK - PROGRAM LOGIC ENDS HERE *****
 
+      * Skip the Hub call entirely if OLCACHE already has a fresh    *
+      * answer for this SWIFT code.                                  *
+            SET WS-CACHE-GET TO TRUE
+            MOVE SV-SWIFT TO WS-CACHE-KEY
+            SET WS-CACHE-MISS TO TRUE
+            EXEC CICS LINK
+                PROGRAM('OLCACHE')
+                COMMAREA(WS-CACHE-AREA)
+                LENGTH(LENGTH OF WS-CACHE-AREA)
+            END-EXEC
+            IF WS-CACHE-HIT
+                MOVE WS-CACHE-RETURN-CODE    TO SV-RETURN-CODE
+                MOVE WS-CACHE-BANK-NAME      TO SV-BANK-NAME
+                MOVE WS-CACHE-CITY-OUT       TO SV-CITY-OUT
+                MOVE WS-CACHE-COUNTRY-OUT    TO SV-COUNTRY-OUT
+                MOVE WS-CACHE-COUNTRY-CODE   TO SV-COUNTRY-CODE
+                MOVE WS-CACHE-SWIFT-CODE-OUT TO SV-SWIFT-CODE-OUT
+                MOVE ZERO            TO SV-HTTP-STATUS-CODE
+                MOVE 'CACHED RESULT' TO SV-HTTP-STATUS-TEXT
+                GO TO END-PROGRAM
+            END-IF.
+
       * AUTO-GENERATED DO NOT EDIT *****
       * Open HTTP Connection *
             EXEC CICS WEB OPEN
@@ -78,35 +190,33 @@
             END-EXEC.
             IF RESP NOT EQUAL DFHRESP(NORMAL)
                DISPLAY 'CLI-OPEN-FAILED'
+               MOVE ZERO           TO SV-HTTP-STATUS-CODE
+               MOVE 'CONNECTION OPEN FAILED' TO SV-HTTP-STATUS-TEXT
+               SET SV-CONV-FAILED TO TRUE
                GO TO END-PROGRAM
             END-IF.
 
       * AUTO-GENERATED DO NOT EDIT *****
 
 
-      * Sends an HTTP request and receives a response *
-            EXEC CICS WEB CONVERSE
-               POST
-               SESSTOKEN(CLI-TOKEN)
-               MEDIATYPE(OCTET-STREAM)
-               FROM(HTTP-REQUEST)
-               FROMLENGTH(LENGTH OF HTTP-REQUEST)
-               INTO(HTTP-RESPONSE)
-               MAXLENGTH(LENGTH OF HTTP-RESPONSE)
-               TOLENGTH(CON-RESPONSE-LENGTH)
-               STATUSCODE(HTTP-STATUS-CODE)
-               PATH(WS-PATH)
-               PATHLENGTH(WS-PATH-LEN)
-               STATUSLEN(LENGTH OF HTTP-STATUS-TEXT)
-               STATUSTEXT(HTTP-STATUS-TEXT)
-               NOTRUNCATE
-               NOCLICONVERT
-            END-EXEC.
+      * Sends an HTTP request and receives a response, retrying a    *
+      * few times before giving up on a failed call. RESP is reset   *
+      * to a non-normal sentinel first so the UNTIL below does not   *
+      * see the WEB OPEN's leftover NORMAL and skip the first try.   *
+            MOVE 1 TO WS-CONVERSE-TRIES
+            MOVE -1 TO RESP
+            PERFORM 1000-CONVERSE-ATTEMPT THRU 1000-EXIT
+                UNTIL RESP EQUAL DFHRESP(NORMAL)
+                   OR WS-CONVERSE-TRIES > WS-MAX-CONVERSE-TRIES
+
+            MOVE HTTP-STATUS-CODE TO SV-HTTP-STATUS-CODE
+            MOVE HTTP-STATUS-TEXT(1:80) TO SV-HTTP-STATUS-TEXT
 
             IF RESP EQUAL DFHRESP(NORMAL)
                DISPLAY 'CLI-CONV-SUCCESS'
             ELSE
                DISPLAY 'CLI-CONV-FAILED'
+               SET SV-CONV-FAILED TO TRUE
                GO TO END-PROGRAM
             END-IF.
             EXEC CICS WEB CLOSE
@@ -115,15 +225,103 @@
 
       * AUTO-GENERATED BLOCK - API RESULT LOGIC STARTS HERE *****
 
-
-
-
-
-
-
-
+            SET SV-NO-MATCH TO TRUE
+            SEARCH OBJECT2
+                AT END
+                    SET SV-NO-MATCH TO TRUE
+                WHEN SWIFT-CODE(SV-OBJ-IDX) = SV-SWIFT
+                    SET SV-MATCH-FOUND TO TRUE
+                    MOVE BANK-NAME(SV-OBJ-IDX)  TO SV-BANK-NAME
+                    MOVE CITY2(SV-OBJ-IDX)      TO SV-CITY-OUT
+                    MOVE COUNTRY2(SV-OBJ-IDX)   TO SV-COUNTRY-OUT
+                    MOVE COUNTRY-CODE(SV-OBJ-IDX)
+                                                 TO SV-COUNTRY-CODE
+                    MOVE SWIFT-CODE(SV-OBJ-IDX) TO SV-SWIFT-CODE-OUT
+            END-SEARCH
 
       * AUTO-GENERATED BLOCK - API RESULT LOGIC ENDS HERE *****
 
+      * Remember this answer so a repeated lookup of the same SWIFT  *
+      * code does not have to re-hit the Hub.                        *
+            SET WS-CACHE-PUT TO TRUE
+            MOVE SV-SWIFT             TO WS-CACHE-KEY
+            MOVE SV-RETURN-CODE       TO WS-CACHE-RETURN-CODE
+            MOVE SV-BANK-NAME         TO WS-CACHE-BANK-NAME
+            MOVE SV-CITY-OUT          TO WS-CACHE-CITY-OUT
+            MOVE SV-COUNTRY-OUT       TO WS-CACHE-COUNTRY-OUT
+            MOVE SV-COUNTRY-CODE      TO WS-CACHE-COUNTRY-CODE
+            MOVE SV-SWIFT-CODE-OUT    TO WS-CACHE-SWIFT-CODE-OUT
+            EXEC CICS LINK
+                PROGRAM('OLCACHE')
+                COMMAREA(WS-CACHE-AREA)
+                LENGTH(LENGTH OF WS-CACHE-AREA)
+            END-EXEC
+
           END-PROGRAM.
+            PERFORM 3000-WRITE-EXCEPTION THRU 3000-EXIT
             EXEC CICS RETURN END-EXEC.
+
+      *-----------------------------------------------------------*
+      *    3000-WRITE-EXCEPTION - raise an exception record for a   *
+      *    failed/no-match SWIFT code lookup onto the consolidated   *
+      *    EXCP feed.                                                *
+      *-----------------------------------------------------------*
+        3000-WRITE-EXCEPTION.
+            IF NOT SV-MATCH-FOUND
+                MOVE 'SWFTVAL '     TO EXC-PROGRAM-ID
+                MOVE EIBDATE        TO EXC-DATE
+                MOVE EIBTIME        TO EXC-TIME
+                MOVE SV-SWIFT(1:20) TO EXC-REF-ID
+                MOVE SV-RETURN-CODE TO EXC-RETURN-CODE
+                IF SV-CONV-FAILED
+                    MOVE 'HUB UNREACHABLE' TO EXC-REASON
+                ELSE
+                    MOVE 'SWIFT CODE NOT FOUND' TO EXC-REASON
+                END-IF
+                EXEC CICS LINK
+                    PROGRAM('OLEXCPT')
+                    COMMAREA(EXCEPTION-RECORD)
+                    LENGTH(LENGTH OF EXCEPTION-RECORD)
+                END-EXEC
+            END-IF.
+        3000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    1000-CONVERSE-ATTEMPT - one WEB CONVERSE try. On a       *
+      *    non-normal response it counts the attempt and pauses     *
+      *    briefly before the loop tries again.                     *
+      *-----------------------------------------------------------*
+        1000-CONVERSE-ATTEMPT.
+            EXEC CICS WEB CONVERSE
+               POST
+               SESSTOKEN(CLI-TOKEN)
+               MEDIATYPE(OCTET-STREAM)
+               FROM(HTTP-REQUEST)
+               FROMLENGTH(LENGTH OF HTTP-REQUEST)
+               INTO(HTTP-RESPONSE)
+               MAXLENGTH(LENGTH OF HTTP-RESPONSE)
+               TOLENGTH(CON-RESPONSE-LENGTH)
+               STATUSCODE(HTTP-STATUS-CODE)
+               PATH(WS-PATH)
+               PATHLENGTH(WS-PATH-LEN)
+               STATUSLEN(LENGTH OF HTTP-STATUS-TEXT)
+               STATUSTEXT(HTTP-STATUS-TEXT)
+               RESP(RESP)
+               RESP2(RESP2)
+               NOTRUNCATE
+               NOCLICONVERT
+            END-EXEC
+            IF RESP NOT EQUAL DFHRESP(NORMAL)
+                DISPLAY 'CLI-CONV-RETRY'
+                ADD 1 TO WS-CONVERSE-TRIES
+                IF WS-CONVERSE-TRIES <= WS-MAX-CONVERSE-TRIES
+                    EXEC CICS DELAY
+                        INTERVAL(1)
+                    END-EXEC
+                END-IF
+            ELSE
+                MOVE WS-MAX-CONVERSE-TRIES TO WS-CONVERSE-TRIES
+            END-IF.
+        1000-EXIT.
+            EXIT.
