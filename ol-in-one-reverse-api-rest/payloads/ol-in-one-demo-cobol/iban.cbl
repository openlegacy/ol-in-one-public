@@ -1,6 +1,5 @@
         IDENTIFICATION DIVISION.
-      * Please Provide a valid PROGRAM-ID
-        PROGRAM-ID. XXXXXXXX.
+        PROGRAM-ID. IBANVAL.
       ********************************************************
       *             OpenLegacy Hub CICS Client               *
       ********************************************************
@@ -8,6 +7,54 @@
       *          "Restricted Materials of OpenLegacy"        *
       *           (C) Copyright OpenLegacy 2015-2022         *
       ********************************************************
+      *    MODIFICATION HISTORY                                *
+      *    2026-08-08  CST  Finished the generated client: real *
+      *                     PROGRAM-ID/URIMAP, a DFHCOMMAREA so  *
+      *                     callers can drive it, and the        *
+      *                     request/response moves.              *
+      *    2026-08-08  CST  WEB CONVERSE now retries up to        *
+      *                     WS-MAX-CONVERSE-TRIES times, with a    *
+      *                     short DELAY between attempts, before    *
+      *                     giving up on a failed call.              *
+      *    2026-08-08  CST  Commarea now carries back the HTTP        *
+      *                     status code/text from the last attempt,    *
+      *                     so a caller can tell a bad request apart    *
+      *                     from an unreachable Hub.                    *
+      *    2026-08-08  CST  X-API-KEY and OPN-URIMAP are now looked     *
+      *                     up from OLCFGLD/APICFG instead of a         *
+      *                     hardcoded literal; the caller-supplied      *
+      *                     API key is kept as a fallback if no         *
+      *                     APICFG entry is on file for IBANVAL.        *
+      *    2026-08-08  CST  Checks the OLCACHE short-lived cache for     *
+      *                     this IBAN before converting to the Hub,      *
+      *                     and stores a successful result there so      *
+      *                     a repeated lookup does not re-hit the Hub.   *
+      *    2026-08-08  CST  A failed/invalid lookup now also raises an   *
+      *                     exception record (via OLEXCPT) onto the      *
+      *                     consolidated EXCP feed.                      *
+      *    2026-08-08  CST  WEB CONVERSE was missing RESP/RESP2, so RESP *
+      *                     still held WEB OPEN's NORMAL and the retry   *
+      *                     loop never ran the call at all; added them   *
+      *                     and reset RESP to a sentinel before the      *
+      *                     loop. Cache hits now also carry a synthetic  *
+      *                     HTTP status back to the caller.              *
+      *    2026-08-08  CST  Widened the cache subfields from X(60) to    *
+      *                     X(255) to match the Hub response fields      *
+      *                     they hold, so a cache PUT no longer          *
+      *                     truncates a long value before a later HIT    *
+      *                     returns it.                                  *
+      *    2026-08-08  CST  Moved the DFHCOMMAREA layout out to the      *
+      *                     shared IBANAREA copybook, also COPYed by     *
+      *                     every program that LINKs to this one, so     *
+      *                     they cannot drift out of sync with it.       *
+      *    2026-08-08  CST  Widening the cache subfields above left the *
+      *                     OLCACHE commarea's trailing FILLER too       *
+      *                     short for the full CACHEAREA CA-VALUE, so    *
+      *                     OLCACHE's moves into/out of CA-VALUE ran      *
+      *                     past the end of this commarea; widened the   *
+      *                     FILLER so WS-CACHE-AREA again totals exactly *
+      *                     the CACHEAREA record length.                 *
+      ******************************************************************
         DATA DIVISION.
         WORKING-STORAGE SECTION.
         01 RESP                  PIC S9(8) COMP.
@@ -20,9 +67,40 @@
            PIC X(56) VALUE 'application/octet-stream'.
         01 WS-PATH               PIC X(5) VALUE '/iban'.
         01 WS-PATH-LEN           PIC S9(8) COMP VALUE +5.
-
-      * Please update with configured proxy URIMAP
-        01 OPN-URIMAP            PIC X(8) VALUE 'XXXXXXXX'.
+        01 WS-CONVERSE-TRIES     PIC 9(01) COMP VALUE 1.
+        01 WS-MAX-CONVERSE-TRIES PIC 9(01) COMP VALUE 3.
+
+        01 OPN-URIMAP            PIC X(8) VALUE 'IBANURI'.
+
+        01 WS-CFG-AREA.
+           05 WS-CFG-CLIENT-NAME    PIC X(08) VALUE 'IBANVAL'.
+           05 WS-CFG-API-KEY        PIC X(64).
+           05 WS-CFG-URIMAP         PIC X(08).
+           05 WS-CFG-FOUND-FLAG     PIC X(01).
+              88 WS-CFG-FOUND              VALUE 'Y'.
+              88 WS-CFG-NOT-FOUND          VALUE 'N'.
+
+        01 WS-CACHE-AREA.
+           05 WS-CACHE-FUNCTION     PIC X(01).
+              88 WS-CACHE-GET              VALUE 'G'.
+              88 WS-CACHE-PUT              VALUE 'P'.
+           05 WS-CACHE-QUEUE-NAME   PIC X(08) VALUE 'IBNCACHE'.
+           05 WS-CACHE-KEY          PIC X(64).
+           05 WS-CACHE-VALUE.
+              10 WS-CACHE-RETURN-CODE      PIC X(02).
+              10 WS-CACHE-IBAN2            PIC X(255).
+              10 WS-CACHE-BANK-NAME        PIC X(255).
+              10 WS-CACHE-ACCOUNT-NUMBER   PIC X(255).
+              10 WS-CACHE-BANK-CODE        PIC X(255).
+              10 WS-CACHE-COUNTRY          PIC X(255).
+              10 WS-CACHE-CHECKSUM         PIC X(255).
+              10 WS-CACHE-BBAN             PIC X(255).
+              10 FILLER                    PIC X(213).
+           05 WS-CACHE-FOUND-FLAG   PIC X(01).
+              88 WS-CACHE-HIT               VALUE 'Y'.
+              88 WS-CACHE-MISS              VALUE 'N'.
+
+        COPY EXCPTREC.
 
       * Request Response structure
         01 HTTP-REQUEST.
@@ -51,25 +129,57 @@
                       88 VALID-FALSE VALUE 'false'.
                     13 BBAN PIC X(255).
 
-
-
-
+        LINKAGE SECTION.
+        COPY IBANAREA.
 
 
         PROCEDURE DIVISION.
       * AUTO-GENERATED BLOCK - PROGRAM LOGIC STARTS HERE *****
 
-
-
-
-
-
-
-
-
+            MOVE SPACES         TO IV-IBAN2 IV-BANK-NAME
+                                   IV-ACCOUNT-NUMBER IV-BANK-CODE
+                                   IV-COUNTRY IV-CHECKSUM IV-BBAN
+            MOVE SPACES          TO WS-CFG-API-KEY WS-CFG-URIMAP
+            SET WS-CFG-NOT-FOUND TO TRUE
+            EXEC CICS LINK
+                PROGRAM('OLCFGLD')
+                COMMAREA(WS-CFG-AREA)
+                LENGTH(LENGTH OF WS-CFG-AREA)
+            END-EXEC
+            IF WS-CFG-FOUND
+                MOVE WS-CFG-URIMAP  TO OPN-URIMAP
+                MOVE WS-CFG-API-KEY TO X-API-KEY
+            ELSE
+                MOVE IV-API-KEY TO X-API-KEY
+            END-IF
+            MOVE IV-IBAN         TO IBAN
 
       * AUTO-GENERATED BLOCK - PROGRAM LOGIC ENDS HERE *****
 
+      * Skip the Hub call entirely if OLCACHE already has a fresh    *
+      * answer for this IBAN.                                        *
+            SET WS-CACHE-GET TO TRUE
+            MOVE IV-IBAN TO WS-CACHE-KEY
+            SET WS-CACHE-MISS TO TRUE
+            EXEC CICS LINK
+                PROGRAM('OLCACHE')
+                COMMAREA(WS-CACHE-AREA)
+                LENGTH(LENGTH OF WS-CACHE-AREA)
+            END-EXEC
+            IF WS-CACHE-HIT
+                MOVE WS-CACHE-RETURN-CODE    TO IV-RETURN-CODE
+                MOVE WS-CACHE-IBAN2          TO IV-IBAN2
+                MOVE WS-CACHE-BANK-NAME      TO IV-BANK-NAME
+                MOVE WS-CACHE-ACCOUNT-NUMBER TO IV-ACCOUNT-NUMBER
+                MOVE WS-CACHE-BANK-CODE      TO IV-BANK-CODE
+                MOVE WS-CACHE-COUNTRY        TO IV-COUNTRY
+                MOVE WS-CACHE-CHECKSUM       TO IV-CHECKSUM
+                MOVE WS-CACHE-BBAN           TO IV-BBAN
+                MOVE ZERO           TO IV-HTTP-STATUS-CODE
+                MOVE 'CACHED RESULT' TO IV-HTTP-STATUS-TEXT
+                GO TO END-PROGRAM
+            END-IF.
+
       * AUTO-GENERATED DO NOT EDIT *****
       * Open HTTP Connection *
             EXEC CICS WEB OPEN
@@ -80,35 +190,33 @@
             END-EXEC.
             IF RESP NOT EQUAL DFHRESP(NORMAL)
                DISPLAY 'CLI-OPEN-FAILED'
+               MOVE ZERO           TO IV-HTTP-STATUS-CODE
+               MOVE 'CONNECTION OPEN FAILED' TO IV-HTTP-STATUS-TEXT
+               SET IV-CONV-FAILED TO TRUE
                GO TO END-PROGRAM
             END-IF.
 
       * AUTO-GENERATED DO NOT EDIT *****
 
 
-      * Sends an HTTP request and receives a response *
-            EXEC CICS WEB CONVERSE
-               POST
-               SESSTOKEN(CLI-TOKEN)
-               MEDIATYPE(OCTET-STREAM)
-               FROM(HTTP-REQUEST)
-               FROMLENGTH(LENGTH OF HTTP-REQUEST)
-               INTO(HTTP-RESPONSE)
-               MAXLENGTH(LENGTH OF HTTP-RESPONSE)
-               TOLENGTH(CON-RESPONSE-LENGTH)
-               STATUSCODE(HTTP-STATUS-CODE)
-               PATH(WS-PATH)
-               PATHLENGTH(WS-PATH-LEN)
-               STATUSLEN(LENGTH OF HTTP-STATUS-TEXT)
-               STATUSTEXT(HTTP-STATUS-TEXT)
-               NOTRUNCATE
-               NOCLICONVERT
-            END-EXEC.
+      * Sends an HTTP request and receives a response, retrying a    *
+      * few times before giving up on a failed call. RESP is reset   *
+      * to a non-normal sentinel first so the UNTIL below does not   *
+      * see the WEB OPEN's leftover NORMAL and skip the first try.   *
+            MOVE 1 TO WS-CONVERSE-TRIES
+            MOVE -1 TO RESP
+            PERFORM 1000-CONVERSE-ATTEMPT THRU 1000-EXIT
+                UNTIL RESP EQUAL DFHRESP(NORMAL)
+                   OR WS-CONVERSE-TRIES > WS-MAX-CONVERSE-TRIES
+
+            MOVE HTTP-STATUS-CODE TO IV-HTTP-STATUS-CODE
+            MOVE HTTP-STATUS-TEXT(1:80) TO IV-HTTP-STATUS-TEXT
 
             IF RESP EQUAL DFHRESP(NORMAL)
                DISPLAY 'CLI-CONV-SUCCESS'
             ELSE
                DISPLAY 'CLI-CONV-FAILED'
+               SET IV-CONV-FAILED TO TRUE
                GO TO END-PROGRAM
             END-IF.
             EXEC CICS WEB CLOSE
@@ -117,15 +225,104 @@
 
       * AUTO-GENERATED BLOCK - API RESULT LOGIC STARTS HERE *****
 
-
-
-
-
-
-
-
+            IF VALID-TRUE
+                SET IV-VALID TO TRUE
+            ELSE
+                SET IV-INVALID TO TRUE
+            END-IF
+            MOVE IBAN2           TO IV-IBAN2
+            MOVE BANK-NAME       TO IV-BANK-NAME
+            MOVE ACCOUNT-NUMBER  TO IV-ACCOUNT-NUMBER
+            MOVE BANK-CODE       TO IV-BANK-CODE
+            MOVE COUNTRY         TO IV-COUNTRY
+            MOVE CHECKSUM        TO IV-CHECKSUM
+            MOVE BBAN            TO IV-BBAN
 
       * AUTO-GENERATED BLOCK - API RESULT LOGIC ENDS HERE *****
 
+      * Remember this answer so a repeated lookup of the same IBAN   *
+      * does not have to re-hit the Hub.                              *
+            SET WS-CACHE-PUT TO TRUE
+            MOVE IV-IBAN              TO WS-CACHE-KEY
+            MOVE IV-RETURN-CODE       TO WS-CACHE-RETURN-CODE
+            MOVE IV-IBAN2             TO WS-CACHE-IBAN2
+            MOVE IV-BANK-NAME         TO WS-CACHE-BANK-NAME
+            MOVE IV-ACCOUNT-NUMBER    TO WS-CACHE-ACCOUNT-NUMBER
+            MOVE IV-BANK-CODE         TO WS-CACHE-BANK-CODE
+            MOVE IV-COUNTRY           TO WS-CACHE-COUNTRY
+            MOVE IV-CHECKSUM          TO WS-CACHE-CHECKSUM
+            MOVE IV-BBAN              TO WS-CACHE-BBAN
+            EXEC CICS LINK
+                PROGRAM('OLCACHE')
+                COMMAREA(WS-CACHE-AREA)
+                LENGTH(LENGTH OF WS-CACHE-AREA)
+            END-EXEC
+
           END-PROGRAM.
+            PERFORM 3000-WRITE-EXCEPTION THRU 3000-EXIT
             EXEC CICS RETURN END-EXEC.
+
+      *-----------------------------------------------------------*
+      *    3000-WRITE-EXCEPTION - raise an exception record for a   *
+      *    failed/invalid IBAN lookup onto the consolidated EXCP     *
+      *    feed.                                                     *
+      *-----------------------------------------------------------*
+        3000-WRITE-EXCEPTION.
+            IF NOT IV-VALID
+                MOVE 'IBANVAL '    TO EXC-PROGRAM-ID
+                MOVE EIBDATE       TO EXC-DATE
+                MOVE EIBTIME       TO EXC-TIME
+                MOVE IV-IBAN(1:20) TO EXC-REF-ID
+                MOVE IV-RETURN-CODE TO EXC-RETURN-CODE
+                IF IV-CONV-FAILED
+                    MOVE 'HUB UNREACHABLE' TO EXC-REASON
+                ELSE
+                    MOVE 'IBAN FAILED VALIDATION' TO EXC-REASON
+                END-IF
+                EXEC CICS LINK
+                    PROGRAM('OLEXCPT')
+                    COMMAREA(EXCEPTION-RECORD)
+                    LENGTH(LENGTH OF EXCEPTION-RECORD)
+                END-EXEC
+            END-IF.
+        3000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    1000-CONVERSE-ATTEMPT - one WEB CONVERSE try. On a       *
+      *    non-normal response it counts the attempt and pauses     *
+      *    briefly before the loop tries again.                     *
+      *-----------------------------------------------------------*
+        1000-CONVERSE-ATTEMPT.
+            EXEC CICS WEB CONVERSE
+               POST
+               SESSTOKEN(CLI-TOKEN)
+               MEDIATYPE(OCTET-STREAM)
+               FROM(HTTP-REQUEST)
+               FROMLENGTH(LENGTH OF HTTP-REQUEST)
+               INTO(HTTP-RESPONSE)
+               MAXLENGTH(LENGTH OF HTTP-RESPONSE)
+               TOLENGTH(CON-RESPONSE-LENGTH)
+               STATUSCODE(HTTP-STATUS-CODE)
+               PATH(WS-PATH)
+               PATHLENGTH(WS-PATH-LEN)
+               STATUSLEN(LENGTH OF HTTP-STATUS-TEXT)
+               STATUSTEXT(HTTP-STATUS-TEXT)
+               RESP(RESP)
+               RESP2(RESP2)
+               NOTRUNCATE
+               NOCLICONVERT
+            END-EXEC
+            IF RESP NOT EQUAL DFHRESP(NORMAL)
+                DISPLAY 'CLI-CONV-RETRY'
+                ADD 1 TO WS-CONVERSE-TRIES
+                IF WS-CONVERSE-TRIES <= WS-MAX-CONVERSE-TRIES
+                    EXEC CICS DELAY
+                        INTERVAL(1)
+                    END-EXEC
+                END-IF
+            ELSE
+                MOVE WS-MAX-CONVERSE-TRIES TO WS-CONVERSE-TRIES
+            END-IF.
+        1000-EXIT.
+            EXIT.
