@@ -1,6 +1,5 @@
         IDENTIFICATION DIVISION.
-      * Please Provide a valid PROGRAM-ID
-        PROGRAM-ID. XXXXXXXX.
+        PROGRAM-ID. STAXVAL.
       ********************************************************
       *             OpenLegacy Hub CICS Client               *
       ********************************************************
@@ -8,6 +7,71 @@
       *          "Restricted Materials of OpenLegacy"        *
       *           (C) Copyright OpenLegacy 2015-2022         *
       ********************************************************
+      *    MODIFICATION HISTORY                                *
+      *    2026-08-08  CST  Finished the generated client: real *
+      *                     PROGRAM-ID/URIMAP, a DFHCOMMAREA so  *
+      *                     callers can drive it, the request/    *
+      *                     response moves, and a scan of the     *
+      *                     returned OBJECT2 rows for the ZIP code *
+      *                     the caller asked about.                 *
+      *    2026-08-08  CST  WEB CONVERSE now retries up to        *
+      *                     WS-MAX-CONVERSE-TRIES times, with a    *
+      *                     short DELAY between attempts, before    *
+      *                     giving up on a failed call.              *
+      *    2026-08-08  CST  Commarea now carries back the HTTP        *
+      *                     status code/text from the last attempt,    *
+      *                     so a caller can tell a bad request apart    *
+      *                     from an unreachable Hub.                    *
+      *    2026-08-08  CST  X-API-KEY and OPN-URIMAP are now looked     *
+      *                     up from OLCFGLD/APICFG instead of a         *
+      *                     hardcoded literal; the caller-supplied      *
+      *                     API key is kept as a fallback if no         *
+      *                     APICFG entry is on file for STAXVAL.        *
+      *    2026-08-08  CST  Checks the OLCACHE short-lived cache for     *
+      *                     this ZIP code before converting to the       *
+      *                     Hub, and stores a successful result there    *
+      *                     so a repeated lookup does not re-hit it.     *
+      *    2026-08-08  CST  A ZIP code can come back from the Hub with   *
+      *                     more than one OBJECT2 row (overlapping        *
+      *                     jurisdictions); rather than silently using    *
+      *                     the first one found, all matching rows are    *
+      *                     now counted and the caller is told when the   *
+      *                     ZIP is ambiguous instead of getting a rate    *
+      *                     that may belong to the wrong jurisdiction.    *
+      *                     The cache key now includes city/state too,    *
+      *                     since two addresses sharing a ZIP can now      *
+      *                     resolve differently.                          *
+      *    2026-08-08  CST  A failed/not-found/ambiguous lookup now also   *
+      *                     raises an exception record (via OLEXCPT)       *
+      *                     onto the consolidated EXCP feed.               *
+      *    2026-08-08  CST  WEB CONVERSE was missing RESP/RESP2, so RESP   *
+      *                     still held WEB OPEN's NORMAL and the retry     *
+      *                     loop never ran the call at all; added them     *
+      *                     and reset RESP to a sentinel before the        *
+      *                     loop. Cache hits now also carry a synthetic    *
+      *                     HTTP status back to the caller.                *
+      *    2026-08-08  CST  The city/state cache key was joining fields    *
+      *                     DELIMITED BY SPACE, so a multi-word city       *
+      *                     like "NEW YORK" was cut down to "NEW" and      *
+      *                     could collide with an unrelated city; the      *
+      *                     key is now built by right-trimming each        *
+      *                     field to its real length and joining with a    *
+      *                     delimiter (see 2050-BUILD-CACHE-KEY). Also     *
+      *                     widened the cache subfields from X(60) to      *
+      *                     X(255) to match the Hub response fields        *
+      *                     they hold.                                     *
+      *    2026-08-08  CST  Moved the DFHCOMMAREA layout out to the        *
+      *                     shared TAXAREA copybook, also COPYed by        *
+      *                     every program that LINKs to this one, so       *
+      *                     they cannot drift out of sync with it.         *
+      *    2026-08-08  CST  Widening the cache subfields above left the   *
+      *                     OLCACHE commarea's trailing FILLER too         *
+      *                     short for the full CACHEAREA CA-VALUE, so      *
+      *                     OLCACHE's moves into/out of CA-VALUE ran        *
+      *                     past the end of this commarea; widened the     *
+      *                     FILLER so WS-CACHE-AREA again totals exactly   *
+      *                     the CACHEAREA record length.                   *
+      ******************************************************************
         DATA DIVISION.
         WORKING-STORAGE SECTION.
         01 RESP                  PIC S9(8) COMP.
@@ -20,9 +84,46 @@
            PIC X(56) VALUE 'application/octet-stream'.
         01 WS-PATH               PIC X(9) VALUE '/salestax'.
         01 WS-PATH-LEN           PIC S9(8) COMP VALUE +9.
-
-      * Please update with configured proxy URIMAP
-        01 OPN-URIMAP            PIC X(8) VALUE 'XXXXXXXX'.
+        01 WS-CONVERSE-TRIES     PIC 9(01) COMP VALUE 1.
+        01 WS-MAX-CONVERSE-TRIES PIC 9(01) COMP VALUE 3.
+
+        01 WS-ZIP-MATCH-COUNT    PIC 9(02) VALUE 0.
+        01 WS-ZIP-MATCH-SUB      PIC 9(02) VALUE 0.
+        01 WS-ZIP-SCAN-SUB       PIC 9(02) VALUE 0.
+
+        01 WS-ZIP-LEN            PIC 9(03) COMP.
+        01 WS-CITY-LEN           PIC 9(03) COMP.
+        01 WS-STATE-LEN          PIC 9(03) COMP.
+
+        01 OPN-URIMAP            PIC X(8) VALUE 'STAXURI'.
+
+        01 WS-CFG-AREA.
+           05 WS-CFG-CLIENT-NAME    PIC X(08) VALUE 'STAXVAL'.
+           05 WS-CFG-API-KEY        PIC X(64).
+           05 WS-CFG-URIMAP         PIC X(08).
+           05 WS-CFG-FOUND-FLAG     PIC X(01).
+              88 WS-CFG-FOUND              VALUE 'Y'.
+              88 WS-CFG-NOT-FOUND          VALUE 'N'.
+
+        01 WS-CACHE-AREA.
+           05 WS-CACHE-FUNCTION     PIC X(01).
+              88 WS-CACHE-GET              VALUE 'G'.
+              88 WS-CACHE-PUT              VALUE 'P'.
+           05 WS-CACHE-QUEUE-NAME   PIC X(08) VALUE 'STXCACHE'.
+           05 WS-CACHE-KEY          PIC X(64).
+           05 WS-CACHE-VALUE.
+              10 WS-CACHE-RETURN-CODE      PIC X(02).
+              10 WS-CACHE-TOTAL-RATE       PIC X(255).
+              10 WS-CACHE-STATE-RATE       PIC X(255).
+              10 WS-CACHE-CITY-RATE        PIC X(255).
+              10 WS-CACHE-COUNTY-RATE      PIC X(255).
+              10 WS-CACHE-ADDITIONAL-RATE  PIC X(255).
+              10 FILLER                    PIC X(723).
+           05 WS-CACHE-FOUND-FLAG   PIC X(01).
+              88 WS-CACHE-HIT               VALUE 'Y'.
+              88 WS-CACHE-MISS              VALUE 'N'.
+
+        COPY EXCPTREC.
 
       * Request Response structure
         01 HTTP-REQUEST.
@@ -41,7 +142,8 @@
             05 RESPONSE-A4D4B879-2E09-4A2A-82.
               07 RESPONSE-A4D4B879-2E09-4A2A-83.
                 09 OBJECT-OUTPUT-200.
-                  11 OBJECT2 OCCURS 20 TIMES.
+                  11 OBJECT2 OCCURS 20 TIMES
+                             INDEXED BY ST-OBJ-IDX.
                     13 ZIP-CODE2 PIC X(255).
                     13 TOTAL-RATE PIC X(255).
                     13 STATE-RATE PIC X(255).
@@ -49,25 +151,59 @@
                     13 COUNTY-RATE PIC X(255).
                     13 ADDITIONAL-RATE PIC X(255).
 
-
-
-
+        LINKAGE SECTION.
+        COPY TAXAREA.
 
 
         PROCEDURE DIVISION.
       * AUTO-GENERATED BLOCK - PROGRAM LOGIC STARTS HERE *****
 
-
-
-
-
-
-
-
-
+            MOVE SPACES         TO ST-TOTAL-RATE ST-STATE-RATE
+                                   ST-CITY-RATE ST-COUNTY-RATE
+                                   ST-ADDITIONAL-RATE
+            MOVE SPACES          TO WS-CFG-API-KEY WS-CFG-URIMAP
+            SET WS-CFG-NOT-FOUND TO TRUE
+            EXEC CICS LINK
+                PROGRAM('OLCFGLD')
+                COMMAREA(WS-CFG-AREA)
+                LENGTH(LENGTH OF WS-CFG-AREA)
+            END-EXEC
+            IF WS-CFG-FOUND
+                MOVE WS-CFG-URIMAP  TO OPN-URIMAP
+                MOVE WS-CFG-API-KEY TO X-API-KEY
+            ELSE
+                MOVE ST-API-KEY TO X-API-KEY
+            END-IF
+            MOVE ST-ZIP-CODE     TO ZIP-CODE
+            MOVE ST-CITY         TO CITY
+            MOVE ST-STATE        TO STATE
 
       * AUTO-GENERATED BLOCK - PROGRAM LOGIC ENDS HERE *****
 
+      * Skip the Hub call entirely if OLCACHE already has a fresh    *
+      * answer for this ZIP/city/state combination. City and state   *
+      * are part of the key since one ZIP can span more than one     *
+      * jurisdiction.                                                *
+            SET WS-CACHE-GET TO TRUE
+            PERFORM 2050-BUILD-CACHE-KEY THRU 2050-EXIT
+            SET WS-CACHE-MISS TO TRUE
+            EXEC CICS LINK
+                PROGRAM('OLCACHE')
+                COMMAREA(WS-CACHE-AREA)
+                LENGTH(LENGTH OF WS-CACHE-AREA)
+            END-EXEC
+            IF WS-CACHE-HIT
+                MOVE WS-CACHE-RETURN-CODE     TO ST-RETURN-CODE
+                MOVE WS-CACHE-TOTAL-RATE      TO ST-TOTAL-RATE
+                MOVE WS-CACHE-STATE-RATE      TO ST-STATE-RATE
+                MOVE WS-CACHE-CITY-RATE       TO ST-CITY-RATE
+                MOVE WS-CACHE-COUNTY-RATE     TO ST-COUNTY-RATE
+                MOVE WS-CACHE-ADDITIONAL-RATE TO ST-ADDITIONAL-RATE
+                MOVE ZERO            TO ST-HTTP-STATUS-CODE
+                MOVE 'CACHED RESULT' TO ST-HTTP-STATUS-TEXT
+                GO TO END-PROGRAM
+            END-IF.
+
       * AUTO-GENERATED DO NOT EDIT *****
       * Open HTTP Connection *
             EXEC CICS WEB OPEN
@@ -78,35 +214,33 @@
             END-EXEC.
             IF RESP NOT EQUAL DFHRESP(NORMAL)
                DISPLAY 'CLI-OPEN-FAILED'
+               MOVE ZERO           TO ST-HTTP-STATUS-CODE
+               MOVE 'CONNECTION OPEN FAILED' TO ST-HTTP-STATUS-TEXT
+               SET ST-CONV-FAILED TO TRUE
                GO TO END-PROGRAM
             END-IF.
 
       * AUTO-GENERATED DO NOT EDIT *****
 
 
-      * Sends an HTTP request and receives a response *
-            EXEC CICS WEB CONVERSE
-               POST
-               SESSTOKEN(CLI-TOKEN)
-               MEDIATYPE(OCTET-STREAM)
-               FROM(HTTP-REQUEST)
-               FROMLENGTH(LENGTH OF HTTP-REQUEST)
-               INTO(HTTP-RESPONSE)
-               MAXLENGTH(LENGTH OF HTTP-RESPONSE)
-               TOLENGTH(CON-RESPONSE-LENGTH)
-               STATUSCODE(HTTP-STATUS-CODE)
-               PATH(WS-PATH)
-               PATHLENGTH(WS-PATH-LEN)
-               STATUSLEN(LENGTH OF HTTP-STATUS-TEXT)
-               STATUSTEXT(HTTP-STATUS-TEXT)
-               NOTRUNCATE
-               NOCLICONVERT
-            END-EXEC.
+      * Sends an HTTP request and receives a response, retrying a    *
+      * few times before giving up on a failed call. RESP is reset   *
+      * to a non-normal sentinel first so the UNTIL below does not   *
+      * see the WEB OPEN's leftover NORMAL and skip the first try.   *
+            MOVE 1 TO WS-CONVERSE-TRIES
+            MOVE -1 TO RESP
+            PERFORM 1000-CONVERSE-ATTEMPT THRU 1000-EXIT
+                UNTIL RESP EQUAL DFHRESP(NORMAL)
+                   OR WS-CONVERSE-TRIES > WS-MAX-CONVERSE-TRIES
+
+            MOVE HTTP-STATUS-CODE TO ST-HTTP-STATUS-CODE
+            MOVE HTTP-STATUS-TEXT(1:80) TO ST-HTTP-STATUS-TEXT
 
             IF RESP EQUAL DFHRESP(NORMAL)
                DISPLAY 'CLI-CONV-SUCCESS'
             ELSE
                DISPLAY 'CLI-CONV-FAILED'
+               SET ST-CONV-FAILED TO TRUE
                GO TO END-PROGRAM
             END-IF.
             EXEC CICS WEB CLOSE
@@ -115,15 +249,170 @@
 
       * AUTO-GENERATED BLOCK - API RESULT LOGIC STARTS HERE *****
 
-
-
-
-
-
-
-
+      * Count how many OBJECT2 rows carry this ZIP code rather than    *
+      * stopping at the first match - a ZIP that spans more than one    *
+      * jurisdiction has to be reported back as ambiguous instead of     *
+      * silently applying whichever row came back first.                 *
+            MOVE 0 TO WS-ZIP-MATCH-COUNT
+            MOVE 0 TO WS-ZIP-MATCH-SUB
+            PERFORM 2000-SCAN-ZIP-MATCH THRU 2000-EXIT
+                VARYING WS-ZIP-SCAN-SUB FROM 1 BY 1
+                UNTIL WS-ZIP-SCAN-SUB > 20
+            EVALUATE WS-ZIP-MATCH-COUNT
+                WHEN 0
+                    SET ST-RATE-NOT-FOUND TO TRUE
+                WHEN 1
+                    SET ST-RATE-FOUND TO TRUE
+                    MOVE TOTAL-RATE(WS-ZIP-MATCH-SUB)
+                                                 TO ST-TOTAL-RATE
+                    MOVE STATE-RATE(WS-ZIP-MATCH-SUB)
+                                                 TO ST-STATE-RATE
+                    MOVE CITY-RATE(WS-ZIP-MATCH-SUB)
+                                                 TO ST-CITY-RATE
+                    MOVE COUNTY-RATE(WS-ZIP-MATCH-SUB)
+                                                 TO ST-COUNTY-RATE
+                    MOVE ADDITIONAL-RATE(WS-ZIP-MATCH-SUB)
+                                                 TO ST-ADDITIONAL-RATE
+                WHEN OTHER
+                    SET ST-MULTIPLE-JURISDICTIONS TO TRUE
+            END-EVALUATE
 
       * AUTO-GENERATED BLOCK - API RESULT LOGIC ENDS HERE *****
 
+      * Remember this answer so a repeated lookup of the same        *
+      * ZIP/city/state combination does not have to re-hit the Hub.  *
+            SET WS-CACHE-PUT TO TRUE
+            PERFORM 2050-BUILD-CACHE-KEY THRU 2050-EXIT
+            MOVE ST-RETURN-CODE       TO WS-CACHE-RETURN-CODE
+            MOVE ST-TOTAL-RATE        TO WS-CACHE-TOTAL-RATE
+            MOVE ST-STATE-RATE        TO WS-CACHE-STATE-RATE
+            MOVE ST-CITY-RATE         TO WS-CACHE-CITY-RATE
+            MOVE ST-COUNTY-RATE       TO WS-CACHE-COUNTY-RATE
+            MOVE ST-ADDITIONAL-RATE   TO WS-CACHE-ADDITIONAL-RATE
+            EXEC CICS LINK
+                PROGRAM('OLCACHE')
+                COMMAREA(WS-CACHE-AREA)
+                LENGTH(LENGTH OF WS-CACHE-AREA)
+            END-EXEC
+
           END-PROGRAM.
+            PERFORM 3000-WRITE-EXCEPTION THRU 3000-EXIT
             EXEC CICS RETURN END-EXEC.
+
+      *-----------------------------------------------------------*
+      *    3000-WRITE-EXCEPTION - raise an exception record for a   *
+      *    failed/not-found/ambiguous ZIP lookup onto the             *
+      *    consolidated EXCP feed.                                   *
+      *-----------------------------------------------------------*
+        3000-WRITE-EXCEPTION.
+            IF NOT ST-RATE-FOUND
+                MOVE 'STAXVAL '        TO EXC-PROGRAM-ID
+                MOVE EIBDATE           TO EXC-DATE
+                MOVE EIBTIME           TO EXC-TIME
+                MOVE ST-ZIP-CODE(1:20) TO EXC-REF-ID
+                MOVE ST-RETURN-CODE    TO EXC-RETURN-CODE
+                IF ST-CONV-FAILED
+                    MOVE 'HUB UNREACHABLE' TO EXC-REASON
+                ELSE
+                    IF ST-MULTIPLE-JURISDICTIONS
+                        MOVE 'MULTIPLE JURISDICTIONS' TO EXC-REASON
+                    ELSE
+                        MOVE 'TAX RATE NOT FOUND' TO EXC-REASON
+                    END-IF
+                END-IF
+                EXEC CICS LINK
+                    PROGRAM('OLEXCPT')
+                    COMMAREA(EXCEPTION-RECORD)
+                    LENGTH(LENGTH OF EXCEPTION-RECORD)
+                END-EXEC
+            END-IF.
+        3000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    1000-CONVERSE-ATTEMPT - one WEB CONVERSE try. On a       *
+      *    non-normal response it counts the attempt and pauses     *
+      *    briefly before the loop tries again.                     *
+      *-----------------------------------------------------------*
+        1000-CONVERSE-ATTEMPT.
+            EXEC CICS WEB CONVERSE
+               POST
+               SESSTOKEN(CLI-TOKEN)
+               MEDIATYPE(OCTET-STREAM)
+               FROM(HTTP-REQUEST)
+               FROMLENGTH(LENGTH OF HTTP-REQUEST)
+               INTO(HTTP-RESPONSE)
+               MAXLENGTH(LENGTH OF HTTP-RESPONSE)
+               TOLENGTH(CON-RESPONSE-LENGTH)
+               STATUSCODE(HTTP-STATUS-CODE)
+               PATH(WS-PATH)
+               PATHLENGTH(WS-PATH-LEN)
+               STATUSLEN(LENGTH OF HTTP-STATUS-TEXT)
+               STATUSTEXT(HTTP-STATUS-TEXT)
+               RESP(RESP)
+               RESP2(RESP2)
+               NOTRUNCATE
+               NOCLICONVERT
+            END-EXEC
+            IF RESP NOT EQUAL DFHRESP(NORMAL)
+                DISPLAY 'CLI-CONV-RETRY'
+                ADD 1 TO WS-CONVERSE-TRIES
+                IF WS-CONVERSE-TRIES <= WS-MAX-CONVERSE-TRIES
+                    EXEC CICS DELAY
+                        INTERVAL(1)
+                    END-EXEC
+                END-IF
+            ELSE
+                MOVE WS-MAX-CONVERSE-TRIES TO WS-CONVERSE-TRIES
+            END-IF.
+        1000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-SCAN-ZIP-MATCH - test one OBJECT2 row against the   *
+      *    caller's ZIP code, tallying every row that matches.      *
+      *-----------------------------------------------------------*
+        2000-SCAN-ZIP-MATCH.
+            IF ZIP-CODE2(WS-ZIP-SCAN-SUB) = ST-ZIP-CODE
+                ADD 1 TO WS-ZIP-MATCH-COUNT
+                MOVE WS-ZIP-SCAN-SUB TO WS-ZIP-MATCH-SUB
+            END-IF.
+        2000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2050-BUILD-CACHE-KEY - build the ZIP/city/state cache    *
+      *    key. Each field is right-trimmed to its actual length    *
+      *    first and joined with a delimiter that cannot appear in  *
+      *    the data, so a multi-word city (e.g. "NEW YORK") is      *
+      *    kept whole instead of being cut at its first embedded    *
+      *    space the way DELIMITED BY SPACE would cut it.           *
+      *-----------------------------------------------------------*
+        2050-BUILD-CACHE-KEY.
+            PERFORM 2055-NOOP THRU 2055-EXIT
+                VARYING WS-ZIP-LEN FROM 255 BY -1
+                UNTIL WS-ZIP-LEN = 1
+                   OR ST-ZIP-CODE(WS-ZIP-LEN:1) NOT = SPACE
+            PERFORM 2055-NOOP THRU 2055-EXIT
+                VARYING WS-CITY-LEN FROM 255 BY -1
+                UNTIL WS-CITY-LEN = 1
+                   OR ST-CITY(WS-CITY-LEN:1) NOT = SPACE
+            PERFORM 2055-NOOP THRU 2055-EXIT
+                VARYING WS-STATE-LEN FROM 255 BY -1
+                UNTIL WS-STATE-LEN = 1
+                   OR ST-STATE(WS-STATE-LEN:1) NOT = SPACE
+            MOVE SPACES TO WS-CACHE-KEY
+            STRING ST-ZIP-CODE(1:WS-ZIP-LEN)  DELIMITED BY SIZE
+                   ':'                        DELIMITED BY SIZE
+                   ST-CITY(1:WS-CITY-LEN)     DELIMITED BY SIZE
+                   ':'                        DELIMITED BY SIZE
+                   ST-STATE(1:WS-STATE-LEN)   DELIMITED BY SIZE
+                INTO WS-CACHE-KEY
+            END-STRING.
+        2050-EXIT.
+            EXIT.
+
+        2055-NOOP.
+            CONTINUE.
+        2055-EXIT.
+            EXIT.
