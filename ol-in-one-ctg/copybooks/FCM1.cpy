@@ -0,0 +1,52 @@
+      ******************************************************************
+      *    COPYBOOK  : FCM1                                            *
+      *    Symbolic map for mapset FCMSET, map FCM1 (FCMSET.bms).      *
+      *    Hand-maintained to mirror what BMS assembly would generate. *
+      ******************************************************************
+       01  FCM1I.
+           02  FILLER                PIC X(12).
+           02  CUSTIDL               COMP PIC S9(4).
+           02  CUSTIDF               PICTURE X.
+           02  FILLER REDEFINES CUSTIDF PIC X.
+           02  CUSTIDA               PICTURE X.
+           02  CUSTIDI               PIC X(10).
+           02  CARDNOL               COMP PIC S9(4).
+           02  CARDNOF               PICTURE X.
+           02  FILLER REDEFINES CARDNOF PIC X.
+           02  CARDNOA               PICTURE X.
+           02  CARDNOI               PIC X(16).
+           02  CARDTYPL              COMP PIC S9(4).
+           02  CARDTYPF              PICTURE X.
+           02  FILLER REDEFINES CARDTYPF PIC X.
+           02  CARDTYPA              PICTURE X.
+           02  CARDTYPI              PIC X(16).
+           02  CARDLIML              COMP PIC S9(4).
+           02  CARDLIMF              PICTURE X.
+           02  FILLER REDEFINES CARDLIMF PIC X.
+           02  CARDLIMA              PICTURE X.
+           02  CARDLIMI              PIC X(05).
+           02  CARDUSEL              COMP PIC S9(4).
+           02  CARDUSEF              PICTURE X.
+           02  FILLER REDEFINES CARDUSEF PIC X.
+           02  CARDUSEA              PICTURE X.
+           02  CARDUSEI              PIC X(05).
+           02  MSGL                  COMP PIC S9(4).
+           02  MSGF                  PICTURE X.
+           02  FILLER REDEFINES MSGF PIC X.
+           02  MSGA                  PICTURE X.
+           02  MSGI                  PIC X(76).
+
+       01  FCM1O REDEFINES FCM1I.
+           02  FILLER                PIC X(12).
+           02  FILLER                PIC X(03).
+           02  CUSTIDO               PIC X(10).
+           02  FILLER                PIC X(03).
+           02  CARDNOO               PIC X(16).
+           02  FILLER                PIC X(03).
+           02  CARDTYPO              PIC X(16).
+           02  FILLER                PIC X(03).
+           02  CARDLIMO              PIC X(05).
+           02  FILLER                PIC X(03).
+           02  CARDUSEO              PIC X(05).
+           02  FILLER                PIC X(03).
+           02  MSGO                  PIC X(76).
