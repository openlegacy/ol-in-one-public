@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK  : AUDTREC
+      *    PURPOSE    : Commarea layout passed to OLAUDIT, and the      *
+      *                 record OLAUDIT writes to the AUDT TD queue.     *
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-PROGRAM-ID          PIC X(08).
+           05  AUD-DATE                PIC X(08).
+           05  AUD-TIME                PIC X(08).
+           05  AUD-CUST-ID             PIC X(10).
+           05  AUD-TERM-ID             PIC X(04).
+           05  AUD-USER-ID             PIC X(08).
+           05  AUD-RESULT              PIC X(08).
