@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK  : CFGAREA                                         *
+      *    Commarea for OLCFGLD, the Hub client configuration lookup   *
+      *    subprogram. Caller sets CL-CLIENT-NAME to its own            *
+      *    PROGRAM-ID and gets back the API key/URIMAP configured for   *
+      *    that client, if one is on file.                              *
+      ******************************************************************
+       01  CFG-LOOKUP-AREA.
+           05  CL-CLIENT-NAME          PIC X(08).
+           05  CL-API-KEY              PIC X(64).
+           05  CL-URIMAP               PIC X(08).
+           05  CL-FOUND-FLAG           PIC X(01).
+               88  CL-CFG-FOUND            VALUE 'Y'.
+               88  CL-CFG-NOT-FOUND        VALUE 'N'.
