@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK  : CUSTMAS
+      *    PURPOSE    : Record layout for the CUSTOMER-MASTER file.
+      *                 One record per customer, holding every credit
+      *                 card issued to that customer.
+      ******************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-CUST-ID              PIC X(10).
+           05  CM-CARD-COUNT           PIC 9(02) COMP-3.
+           05  CM-CARDS OCCURS 1 TO 12 TIMES
+                        DEPENDING ON CM-CARD-COUNT
+                        INDEXED BY CM-CARD-IDX.
+               10  CM-CARD-NUMBER      PIC X(16).
+               10  CM-CARD-TYPE        PIC X(16).
+               10  CM-CARD-LIMIT       PIC S9(4) COMP.
+               10  CM-CARD-USAGE       PIC S9(4) COMP.
