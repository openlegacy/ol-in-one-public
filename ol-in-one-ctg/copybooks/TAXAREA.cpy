@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    COPYBOOK  : TAXAREA                                         *
+      *    PURPOSE    : Commarea layout for the STAXVAL Hub client -   *
+      *                 shared by STAXVAL itself and every program     *
+      *                 that LINKs to it, so a field change only has   *
+      *                 to be made in one place.                       *
+      ******************************************************************
+       01  TAX-COMMAREA.
+           05  ST-API-KEY            PIC X(255).
+           05  ST-ZIP-CODE           PIC X(255).
+           05  ST-CITY               PIC X(255).
+           05  ST-STATE              PIC X(255).
+           05  ST-RETURN-CODE        PIC X(02).
+               88  ST-RATE-FOUND            VALUE '00'.
+               88  ST-RATE-NOT-FOUND        VALUE '01'.
+               88  ST-MULTIPLE-JURISDICTIONS VALUE '03'.
+               88  ST-CONV-FAILED           VALUE '99'.
+           05  ST-TOTAL-RATE         PIC X(255).
+           05  ST-STATE-RATE         PIC X(255).
+           05  ST-CITY-RATE          PIC X(255).
+           05  ST-COUNTY-RATE        PIC X(255).
+           05  ST-ADDITIONAL-RATE    PIC X(255).
+           05  ST-HTTP-STATUS-CODE   PIC 9(04).
+           05  ST-HTTP-STATUS-TEXT   PIC X(80).
