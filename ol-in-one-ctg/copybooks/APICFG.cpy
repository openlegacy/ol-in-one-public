@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    COPYBOOK  : APICFG                                          *
+      *    Record layout of the APICFG file - one row per Hub client   *
+      *    program, keyed by PROGRAM-ID, holding the X-API-KEY and      *
+      *    OPN-URIMAP that client should use. Lets those values be      *
+      *    changed without a recompile of the client program.           *
+      ******************************************************************
+       01  APICFG-RECORD.
+           05  CFG-CLIENT-NAME         PIC X(08).
+           05  CFG-API-KEY             PIC X(64).
+           05  CFG-URIMAP              PIC X(08).
