@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    COPYBOOK  : SWIFTAREA                                       *
+      *    PURPOSE    : Commarea layout for the SWFTVAL Hub client -   *
+      *                 shared by SWFTVAL itself and every program     *
+      *                 that LINKs to it, so a field change only has   *
+      *                 to be made in one place.                       *
+      ******************************************************************
+       01  SWIFT-COMMAREA.
+           05  SV-API-KEY            PIC X(255).
+           05  SV-BANK               PIC X(255).
+           05  SV-SWIFT              PIC X(255).
+           05  SV-CITY               PIC X(255).
+           05  SV-COUNTRY            PIC X(255).
+           05  SV-RETURN-CODE        PIC X(02).
+               88  SV-MATCH-FOUND           VALUE '00'.
+               88  SV-NO-MATCH              VALUE '01'.
+               88  SV-CONV-FAILED           VALUE '99'.
+           05  SV-BANK-NAME          PIC X(255).
+           05  SV-CITY-OUT           PIC X(255).
+           05  SV-COUNTRY-OUT        PIC X(255).
+           05  SV-COUNTRY-CODE       PIC X(255).
+           05  SV-SWIFT-CODE-OUT     PIC X(255).
+           05  SV-HTTP-STATUS-CODE   PIC 9(04).
+           05  SV-HTTP-STATUS-TEXT   PIC X(80).
