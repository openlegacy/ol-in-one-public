@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPYBOOK  : EXCPTREC                                        *
+      *    PURPOSE    : Commarea layout passed to OLEXCPT, and the      *
+      *                 record OLEXCPT writes to the EXCP TD queue.     *
+      *                 One record per lookup failure/error raised by   *
+      *                 FININQ2 or one of the Hub reference-data        *
+      *                 clients (IBANVAL/SWFTVAL/STAXVAL).               *
+      ******************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-PROGRAM-ID          PIC X(08).
+           05  EXC-DATE                PIC X(08).
+           05  EXC-TIME                PIC X(08).
+           05  EXC-REF-ID              PIC X(20).
+           05  EXC-RETURN-CODE         PIC X(02).
+           05  EXC-REASON              PIC X(30).
