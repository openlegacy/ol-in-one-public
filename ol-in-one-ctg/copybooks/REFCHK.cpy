@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK  : REFCHK                                          *
+      *    One record per beneficiary IBAN or correspondent bank       *
+      *    SWIFT code awaiting pre-validation against the Hub          *
+      *    reference-data clients before it is used on a live wire.    *
+      ******************************************************************
+       01  REF-CHECK-RECORD.
+           05  RC-TYPE                 PIC X(01).
+               88  RC-IBAN-CHECK           VALUE 'I'.
+               88  RC-SWIFT-CHECK          VALUE 'S'.
+           05  RC-REF-ID               PIC X(10).
+           05  RC-IBAN                 PIC X(34).
+           05  RC-SWIFT-BANK           PIC X(35).
+           05  RC-SWIFT-CODE           PIC X(11).
+           05  RC-SWIFT-CITY           PIC X(35).
+           05  RC-SWIFT-COUNTRY        PIC X(35).
