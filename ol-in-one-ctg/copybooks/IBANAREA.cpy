@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK  : IBANAREA                                        *
+      *    PURPOSE    : Commarea layout for the IBANVAL Hub client -   *
+      *                 shared by IBANVAL itself and every program     *
+      *                 that LINKs to it, so a field change only has   *
+      *                 to be made in one place.                       *
+      ******************************************************************
+       01  IBAN-COMMAREA.
+           05  IV-API-KEY            PIC X(255).
+           05  IV-IBAN               PIC X(255).
+           05  IV-RETURN-CODE        PIC X(02).
+               88  IV-VALID                 VALUE '00'.
+               88  IV-INVALID               VALUE '01'.
+               88  IV-CONV-FAILED           VALUE '99'.
+           05  IV-IBAN2              PIC X(255).
+           05  IV-BANK-NAME          PIC X(255).
+           05  IV-ACCOUNT-NUMBER     PIC X(255).
+           05  IV-BANK-CODE          PIC X(255).
+           05  IV-COUNTRY            PIC X(255).
+           05  IV-CHECKSUM           PIC X(255).
+           05  IV-BBAN               PIC X(255).
+           05  IV-HTTP-STATUS-CODE   PIC 9(04).
+           05  IV-HTTP-STATUS-TEXT   PIC X(80).
