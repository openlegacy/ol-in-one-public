@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK  : REFEXCPT                                        *
+      *    One printed line per REFVAL01 exception - a REF-ID whose    *
+      *    IBAN or SWIFT code did not come back valid from the Hub.    *
+      ******************************************************************
+       01  REPORT-LINE.
+           05  RE-REF-ID               PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RE-TYPE                 PIC X(05).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RE-VALUE                PIC X(34).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RE-REASON               PIC X(30).
