@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    COPYBOOK  : CACHEAREA                                       *
+      *    Commarea for OLCACHE, the short-lived lookup cache LINKed   *
+      *    to by the Hub client programs. CA-QUEUE-NAME identifies the *
+      *    caller's own TS queue (one per client, e.g. IBNCACHE), so   *
+      *    each client's cache is independent of the others.           *
+      ******************************************************************
+       01  CACHE-AREA.
+           05  CA-FUNCTION             PIC X(01).
+               88  CA-CACHE-GET            VALUE 'G'.
+               88  CA-CACHE-PUT            VALUE 'P'.
+           05  CA-QUEUE-NAME           PIC X(08).
+           05  CA-KEY                  PIC X(64).
+           05  CA-VALUE                PIC X(2000).
+           05  CA-FOUND-FLAG           PIC X(01).
+               88  CA-CACHE-HIT            VALUE 'Y'.
+               88  CA-CACHE-MISS           VALUE 'N'.
