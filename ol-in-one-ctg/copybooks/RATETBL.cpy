@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK  : RATETBL                                         *
+      *    Commarea layout passed to CARDRATE - the CARD-TYPE to        *
+      *    annual-fee/APR lookup used by FININQ2 and any other caller   *
+      *    that needs a card's rate terms without hardcoding them.      *
+      ******************************************************************
+       01  RATE-LOOKUP-AREA.
+           05  RL-CARD-TYPE            PIC X(16).
+           05  RL-ANNUAL-FEE           PIC S9(4)V99 COMP-3.
+           05  RL-APR                  PIC S9(2)V99 COMP-3.
+           05  RL-FOUND-FLAG           PIC X(01).
+               88  RL-TYPE-FOUND               VALUE 'Y'.
+               88  RL-TYPE-NOT-FOUND           VALUE 'N'.
