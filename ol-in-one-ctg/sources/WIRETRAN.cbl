@@ -0,0 +1,85 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    WIRETRAN.
+        AUTHOR.        CARDS-SUPPORT-TEAM.
+        DATE-WRITTEN.  2026-08-08.
+      ******************************************************************
+      *    WIRETRAN - WIRE TRANSFER ENTRY                              *
+      *    Accepts a beneficiary IBAN and amount on the commarea and    *
+      *    posts the wire only after the beneficiary IBAN comes back    *
+      *    VALID-TRUE from the IBANVAL Hub client. A transfer is        *
+      *    rejected outright if the IBAN does not validate.             *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                       *
+      *    2026-08-08  CST  Original program.                          *
+      *    2026-08-08  CST  Passes back the HTTP status code/text       *
+      *                     that IBANVAL got from the Hub, so a caller   *
+      *                     can tell a bad IBAN apart from a Hub that     *
+      *                     could not be reached.                         *
+      *    2026-08-08  CST  Moved the LINK commarea layout out to the   *
+      *                     shared IBANAREA copybook, also COPYed by     *
+      *                     IBANVAL itself and every other program that   *
+      *                     LINKs to it, so they cannot drift out of      *
+      *                     sync with it.                                 *
+      ******************************************************************
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01  WS-IBAN-API-KEY         PIC X(255) VALUE SPACES.
+
+        COPY IBANAREA.
+
+        LINKAGE SECTION.
+        01 DFHCOMMAREA.
+           03 WT-BENE-IBAN          PIC X(34).
+           03 WT-AMOUNT             PIC S9(11)V99 COMP-3.
+           03 WT-RETURN-CODE        PIC X(02).
+              88  WT-POSTED                VALUE '00'.
+              88  WT-REJECTED-BAD-IBAN     VALUE '01'.
+              88  WT-REJECTED-VALIDATION   VALUE '02'.
+           03 WT-BENE-BANK-NAME     PIC X(255).
+           03 WT-HTTP-STATUS-CODE   PIC 9(04).
+           03 WT-HTTP-STATUS-TEXT   PIC X(80).
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            MOVE '02' TO WT-RETURN-CODE
+            MOVE SPACES TO WT-BENE-BANK-NAME
+            PERFORM 1000-VALIDATE-IBAN THRU 1000-EXIT
+            IF IV-VALID
+                PERFORM 2000-POST-WIRE THRU 2000-EXIT
+            ELSE
+                IF IV-CONV-FAILED
+                    SET WT-REJECTED-VALIDATION TO TRUE
+                ELSE
+                    SET WT-REJECTED-BAD-IBAN TO TRUE
+                END-IF
+            END-IF
+            EXEC CICS RETURN END-EXEC.
+
+      *-----------------------------------------------------------*
+      *    1000-VALIDATE-IBAN - link to the IBANVAL Hub client to   *
+      *    check the beneficiary IBAN before any posting is done.   *
+      *-----------------------------------------------------------*
+        1000-VALIDATE-IBAN.
+            MOVE SPACES        TO IBAN-COMMAREA
+            MOVE WS-IBAN-API-KEY TO IV-API-KEY
+            MOVE WT-BENE-IBAN   TO IV-IBAN
+            EXEC CICS LINK
+                PROGRAM('IBANVAL')
+                COMMAREA(IBAN-COMMAREA)
+                LENGTH(LENGTH OF IBAN-COMMAREA)
+            END-EXEC
+            MOVE IV-BANK-NAME TO WT-BENE-BANK-NAME
+            MOVE IV-HTTP-STATUS-CODE TO WT-HTTP-STATUS-CODE
+            MOVE IV-HTTP-STATUS-TEXT TO WT-HTTP-STATUS-TEXT.
+        1000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-POST-WIRE - the beneficiary IBAN validated; this   *
+      *    is where the transfer would be posted to the ledger.    *
+      *-----------------------------------------------------------*
+        2000-POST-WIRE.
+            SET WT-POSTED TO TRUE.
+        2000-EXIT.
+            EXIT.
