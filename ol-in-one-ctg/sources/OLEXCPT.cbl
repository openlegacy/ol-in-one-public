@@ -0,0 +1,28 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    OLEXCPT.
+        AUTHOR.        CARDS-SUPPORT-TEAM.
+        DATE-WRITTEN.  2026-08-08.
+      ******************************************************************
+      *    OLEXCPT - CONSOLIDATED EXCEPTION/ALERT LOGGER                *
+      *    Common routine LINKed to by FININQ2 and the Hub reference-   *
+      *    data clients (IBANVAL/SWFTVAL/STAXVAL) to record a lookup    *
+      *    failure or error in one place. Writes one EXCEPTION-RECORD   *
+      *    per call to the EXCP extrapartition transient data queue,    *
+      *    the same pattern OLAUDIT already uses for the AUDT queue,    *
+      *    so a monitor reading EXCP sees every business failure across *
+      *    these programs instead of having to watch each one's own     *
+      *    return code separately.                                     *
+      ******************************************************************
+        DATA DIVISION.
+        LINKAGE SECTION.
+        COPY EXCPTREC.
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            EXEC CICS WRITEQ TD
+                QUEUE('EXCP')
+                FROM(EXCEPTION-RECORD)
+                LENGTH(LENGTH OF EXCEPTION-RECORD)
+            END-EXEC
+            EXEC CICS RETURN END-EXEC.
