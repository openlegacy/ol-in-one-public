@@ -0,0 +1,138 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    FINCRDLK.
+        AUTHOR.        CARDS-SUPPORT-TEAM.
+        DATE-WRITTEN.  2026-08-08.
+      ******************************************************************
+      *    FINCRDLK - CARD NUMBER REVERSE LOOKUP                      *
+      *    Companion to FININQ2. Takes a CARD-NUMBER and browses the  *
+      *    CUSTOMER-MASTER file to find the CUST-ID that owns it,     *
+      *    along with that card's type, limit and usage, for the      *
+      *    fraud desk / customer service.                              *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                       *
+      *    2026-08-08  CST  Original program.                          *
+      *    2026-08-08  CST  CUSTMAS was never OPENed before the         *
+      *                     START/READ NEXT browse; added OPEN INPUT/   *
+      *                     CLOSE around the master file access.        *
+      ******************************************************************
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CUSTMAS ASSIGN TO CUSTMAS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CM-CUST-ID
+                FILE STATUS IS WS-CUSTMAS-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CUSTMAS
+            RECORD IS VARYING IN SIZE FROM 48 TO 444
+                DEPENDING ON CM-CARD-COUNT.
+        COPY CUSTMAS.
+
+        WORKING-STORAGE SECTION.
+        01  WS-CUSTMAS-STATUS       PIC X(02) VALUE '00'.
+            88  WS-CUSTMAS-OK              VALUE '00'.
+            88  WS-CUSTMAS-EOF             VALUE '10'.
+
+        01  WS-EOF-SW               PIC X(01) VALUE 'N'.
+            88  WS-EOF                     VALUE 'Y'.
+            88  WS-NOT-EOF                 VALUE 'N'.
+
+        01  WS-FOUND-SW             PIC X(01) VALUE 'N'.
+            88  WS-CARD-WAS-FOUND          VALUE 'Y'.
+            88  WS-CARD-NOT-YET-FOUND      VALUE 'N'.
+
+        01  WS-SCAN-SUB             PIC 9(02) COMP.
+
+        01  WS-CARD-NUMBER-VALID-SW PIC X(01) VALUE 'Y'.
+            88  WS-CARD-NUMBER-VALID       VALUE 'Y'.
+            88  WS-CARD-NUMBER-INVALID     VALUE 'N'.
+
+        LINKAGE SECTION.
+        01 DFHCOMMAREA.
+           03 CL-CARD-NUMBER        PIC X(16).
+           03 CL-RETURN-CODE        PIC X(02).
+              88  CL-CARD-FOUND            VALUE '00'.
+              88  CL-CARD-NOT-FOUND        VALUE '01'.
+              88  CL-CARD-NUMBER-INVALID   VALUE '02'.
+           03 CL-CUST-ID            PIC X(10).
+           03 CL-CARD-TYPE          PIC X(16).
+           03 CL-CARD-LIMIT         PIC S9(4) COMP.
+           03 CL-CARD-USAGE         PIC S9(4) COMP.
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            MOVE '01' TO CL-RETURN-CODE
+            MOVE SPACES TO CL-CUST-ID CL-CARD-TYPE
+            MOVE ZERO TO CL-CARD-LIMIT CL-CARD-USAGE
+            OPEN INPUT CUSTMAS
+            PERFORM 0500-VALIDATE-CARD-NUMBER THRU 0500-EXIT
+            IF WS-CARD-NUMBER-VALID
+                PERFORM 1000-SCAN-CUSTOMERS THRU 1000-EXIT
+            END-IF
+            CLOSE CUSTMAS
+            EXEC CICS RETURN END-EXEC.
+
+      *-----------------------------------------------------------*
+      *    0500-VALIDATE-CARD-NUMBER                                *
+      *-----------------------------------------------------------*
+        0500-VALIDATE-CARD-NUMBER.
+            SET WS-CARD-NUMBER-VALID TO TRUE
+            IF CL-CARD-NUMBER = SPACES
+                SET WS-CARD-NUMBER-INVALID TO TRUE
+                SET CL-CARD-NUMBER-INVALID TO TRUE
+            END-IF.
+        0500-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    1000-SCAN-CUSTOMERS - browse every CUSTOMER-MASTER       *
+      *    record looking for the requested CARD-NUMBER.            *
+      *-----------------------------------------------------------*
+        1000-SCAN-CUSTOMERS.
+            SET WS-NOT-EOF TO TRUE
+            SET WS-CARD-NOT-YET-FOUND TO TRUE
+            MOVE LOW-VALUES TO CM-CUST-ID
+            START CUSTMAS
+                KEY IS NOT LESS THAN CM-CUST-ID
+                INVALID KEY
+                    SET WS-EOF TO TRUE
+            END-START
+            PERFORM 1100-READ-NEXT-CUSTOMER THRU 1100-EXIT
+                UNTIL WS-EOF OR WS-CARD-WAS-FOUND.
+        1000-EXIT.
+            EXIT.
+
+        1100-READ-NEXT-CUSTOMER.
+            READ CUSTMAS NEXT RECORD
+                AT END
+                    SET WS-EOF TO TRUE
+            END-READ
+            IF NOT WS-EOF
+                PERFORM 1200-SCAN-CARDS-IN-RECORD THRU 1200-EXIT
+            END-IF.
+        1100-EXIT.
+            EXIT.
+
+        1200-SCAN-CARDS-IN-RECORD.
+            PERFORM 1250-CHECK-ONE-CARD THRU 1250-EXIT
+                VARYING WS-SCAN-SUB FROM 1 BY 1
+                UNTIL WS-SCAN-SUB > CM-CARD-COUNT
+                   OR WS-CARD-WAS-FOUND.
+        1200-EXIT.
+            EXIT.
+
+        1250-CHECK-ONE-CARD.
+            IF CM-CARD-NUMBER(WS-SCAN-SUB) = CL-CARD-NUMBER
+                SET WS-CARD-WAS-FOUND TO TRUE
+                SET CL-CARD-FOUND TO TRUE
+                MOVE CM-CUST-ID              TO CL-CUST-ID
+                MOVE CM-CARD-TYPE(WS-SCAN-SUB)   TO CL-CARD-TYPE
+                MOVE CM-CARD-LIMIT(WS-SCAN-SUB)  TO CL-CARD-LIMIT
+                MOVE CM-CARD-USAGE(WS-SCAN-SUB)  TO CL-CARD-USAGE
+            END-IF.
+        1250-EXIT.
+            EXIT.
