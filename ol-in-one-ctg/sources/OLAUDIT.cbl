@@ -0,0 +1,25 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    OLAUDIT.
+        AUTHOR.        CARDS-SUPPORT-TEAM.
+        DATE-WRITTEN.  2026-08-08.
+      ******************************************************************
+      *    OLAUDIT - INQUIRY AUDIT LOGGER                              *
+      *    Common routine LINKed to by the customer/card inquiry and   *
+      *    lookup transactions to record who looked up what and when.  *
+      *    Writes one AUDIT-RECORD per call to the AUDT extrapartition *
+      *    transient data queue so disputes over card-data lookups can *
+      *    be traced back to a terminal/userid and timestamp.          *
+      ******************************************************************
+        DATA DIVISION.
+        LINKAGE SECTION.
+        COPY AUDTREC.
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            EXEC CICS WRITEQ TD
+                QUEUE('AUDT')
+                FROM(AUDIT-RECORD)
+                LENGTH(LENGTH OF AUDIT-RECORD)
+            END-EXEC
+            EXEC CICS RETURN END-EXEC.
