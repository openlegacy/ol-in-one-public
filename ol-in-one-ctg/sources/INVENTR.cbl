@@ -0,0 +1,120 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    INVENTR.
+        AUTHOR.        CARDS-SUPPORT-TEAM.
+        DATE-WRITTEN.  2026-08-08.
+      ******************************************************************
+      *    INVENTR - INVOICE ENTRY                                     *
+      *    Accepts an invoice line's ship-to ZIP/city/state and amount  *
+      *    on the commarea and auto-populates the sales tax rate and    *
+      *    tax amount by calling the sales tax Hub client (STAXVAL)     *
+      *    instead of an operator keying the rate by hand.               *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                       *
+      *    2026-08-08  CST  Original program.                          *
+      *    2026-08-08  CST  Passes back the HTTP status code/text       *
+      *                     that STAXVAL got from the Hub, so a caller   *
+      *                     can tell "rate not found" apart from a Hub    *
+      *                     that could not be reached.                    *
+      *    2026-08-08  CST  Recognizes STAXVAL's new "multiple            *
+      *                     jurisdictions" return code and rejects the    *
+      *                     invoice line instead of applying whichever     *
+      *                     rate happened to come back first.              *
+      *    2026-08-08  CST  Moved the LINK commarea layout out to the   *
+      *                     shared TAXAREA copybook, also COPYed by       *
+      *                     STAXVAL itself and every other program that   *
+      *                     LINKs to it, so they cannot drift out of      *
+      *                     sync with it.                                 *
+      ******************************************************************
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01  WS-TAX-API-KEY          PIC X(255) VALUE SPACES.
+
+        COPY TAXAREA.
+
+        01  WS-TAX-RATE-VIEW REDEFINES TAX-COMMAREA.
+            05  FILLER                  PIC X(1022).
+            05  WS-RATE-WHOLE           PIC 9(01).
+            05  WS-RATE-DOT             PIC X(01).
+            05  WS-RATE-FRAC            PIC 9(04).
+            05  FILLER                  PIC X(1104).
+
+        01  WS-TOTAL-RATE-NUM        PIC 9(03)V9(04).
+
+        LINKAGE SECTION.
+        01 DFHCOMMAREA.
+           03 IE-SHIP-ZIP            PIC X(10).
+           03 IE-SHIP-CITY           PIC X(35).
+           03 IE-SHIP-STATE          PIC X(02).
+           03 IE-INVOICE-AMOUNT      PIC S9(09)V99 COMP-3.
+           03 IE-RETURN-CODE         PIC X(02).
+              88  IE-TAX-APPLIED             VALUE '00'.
+              88  IE-TAX-RATE-NOT-FOUND      VALUE '01'.
+              88  IE-TAX-LOOKUP-FAILED       VALUE '02'.
+              88  IE-TAX-AMBIGUOUS-ADDRESS   VALUE '03'.
+           03 IE-TAX-RATE-PCT        PIC 9(03)V9(04).
+           03 IE-TAX-AMOUNT          PIC S9(09)V99 COMP-3.
+           03 IE-HTTP-STATUS-CODE    PIC 9(04).
+           03 IE-HTTP-STATUS-TEXT    PIC X(80).
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            MOVE '02' TO IE-RETURN-CODE
+            MOVE ZERO TO IE-TAX-RATE-PCT IE-TAX-AMOUNT
+            PERFORM 1000-LOOKUP-TAX-RATE THRU 1000-EXIT
+            IF ST-RATE-FOUND
+                PERFORM 2000-APPLY-TAX THRU 2000-EXIT
+            ELSE
+                IF ST-CONV-FAILED
+                    SET IE-TAX-LOOKUP-FAILED TO TRUE
+                ELSE
+                    IF ST-MULTIPLE-JURISDICTIONS
+                        SET IE-TAX-AMBIGUOUS-ADDRESS TO TRUE
+                    ELSE
+                        SET IE-TAX-RATE-NOT-FOUND TO TRUE
+                    END-IF
+                END-IF
+            END-IF
+            EXEC CICS RETURN END-EXEC.
+
+      *-----------------------------------------------------------*
+      *    1000-LOOKUP-TAX-RATE - link to the STAXVAL Hub client    *
+      *    to get the tax rate that applies to the ship-to address.  *
+      *-----------------------------------------------------------*
+        1000-LOOKUP-TAX-RATE.
+            MOVE SPACES           TO TAX-COMMAREA
+            MOVE WS-TAX-API-KEY   TO ST-API-KEY
+            MOVE IE-SHIP-ZIP      TO ST-ZIP-CODE
+            MOVE IE-SHIP-CITY     TO ST-CITY
+            MOVE IE-SHIP-STATE    TO ST-STATE
+            EXEC CICS LINK
+                PROGRAM('STAXVAL')
+                COMMAREA(TAX-COMMAREA)
+                LENGTH(LENGTH OF TAX-COMMAREA)
+            END-EXEC
+            MOVE ST-HTTP-STATUS-CODE TO IE-HTTP-STATUS-CODE
+            MOVE ST-HTTP-STATUS-TEXT TO IE-HTTP-STATUS-TEXT.
+        1000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-APPLY-TAX - convert the returned rate to numeric    *
+      *    and compute the tax amount for this invoice.             *
+      *-----------------------------------------------------------*
+        2000-APPLY-TAX.
+      *    The rate service returns the total rate as a decimal
+      *    string such as '0.0825'; parse the whole and fractional
+      *    digits out of it rather than assume it is numeric-edited.
+            MOVE ZERO TO WS-TOTAL-RATE-NUM
+            IF WS-RATE-WHOLE IS NUMERIC
+               AND WS-RATE-DOT = '.'
+               AND WS-RATE-FRAC IS NUMERIC
+                COMPUTE WS-TOTAL-RATE-NUM =
+                    WS-RATE-WHOLE + (WS-RATE-FRAC / 10000)
+            END-IF
+            MOVE WS-TOTAL-RATE-NUM TO IE-TAX-RATE-PCT
+            COMPUTE IE-TAX-AMOUNT ROUNDED =
+                IE-INVOICE-AMOUNT * WS-TOTAL-RATE-NUM
+            SET IE-TAX-APPLIED TO TRUE.
+        2000-EXIT.
+            EXIT.
