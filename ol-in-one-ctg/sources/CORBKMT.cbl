@@ -0,0 +1,91 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    CORBKMT.
+        AUTHOR.        CARDS-SUPPORT-TEAM.
+        DATE-WRITTEN.  2026-08-08.
+      ******************************************************************
+      *    CORBKMT - CORRESPONDENT BANK MAINTENANCE                    *
+      *    Accepts a correspondent bank name/SWIFT-BIC/city/country on  *
+      *    the commarea and only accepts the entry once the SWIFT code  *
+      *    client (SWFTVAL) confirms it matches a known bank; otherwise *
+      *    the entry is rejected back to the operator.                  *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                       *
+      *    2026-08-08  CST  Original program.                          *
+      *    2026-08-08  CST  Passes back the HTTP status code/text       *
+      *                     that SWFTVAL got from the Hub, so a caller   *
+      *                     can tell "no match" apart from a Hub that     *
+      *                     could not be reached.                         *
+      *    2026-08-08  CST  Moved the LINK commarea layout out to the   *
+      *                     shared SWIFTAREA copybook, also COPYed by     *
+      *                     SWFTVAL itself and every other program that   *
+      *                     LINKs to it, so they cannot drift out of      *
+      *                     sync with it.                                 *
+      ******************************************************************
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01  WS-SWIFT-API-KEY        PIC X(255) VALUE SPACES.
+
+        COPY SWIFTAREA.
+
+        LINKAGE SECTION.
+        01 DFHCOMMAREA.
+           03 CB-BANK-NAME           PIC X(35).
+           03 CB-SWIFT-CODE          PIC X(11).
+           03 CB-CITY                PIC X(35).
+           03 CB-COUNTRY             PIC X(35).
+           03 CB-RETURN-CODE         PIC X(02).
+              88  CB-ACCEPTED               VALUE '00'.
+              88  CB-REJECTED-NO-MATCH      VALUE '01'.
+              88  CB-REJECTED-VALIDATION    VALUE '02'.
+           03 CB-CONFIRMED-BANK-NAME PIC X(255).
+           03 CB-HTTP-STATUS-CODE    PIC 9(04).
+           03 CB-HTTP-STATUS-TEXT    PIC X(80).
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            MOVE '02' TO CB-RETURN-CODE
+            MOVE SPACES TO CB-CONFIRMED-BANK-NAME
+            PERFORM 1000-VALIDATE-SWIFT-CODE THRU 1000-EXIT
+            IF SV-MATCH-FOUND
+                PERFORM 2000-ACCEPT-ENTRY THRU 2000-EXIT
+            ELSE
+                IF SV-CONV-FAILED
+                    SET CB-REJECTED-VALIDATION TO TRUE
+                ELSE
+                    SET CB-REJECTED-NO-MATCH TO TRUE
+                END-IF
+            END-IF
+            EXEC CICS RETURN END-EXEC.
+
+      *-----------------------------------------------------------*
+      *    1000-VALIDATE-SWIFT-CODE - link to the SWFTVAL Hub       *
+      *    client and see whether it knows this bank/SWIFT code.    *
+      *-----------------------------------------------------------*
+        1000-VALIDATE-SWIFT-CODE.
+            MOVE SPACES            TO SWIFT-COMMAREA
+            MOVE WS-SWIFT-API-KEY  TO SV-API-KEY
+            MOVE CB-BANK-NAME      TO SV-BANK
+            MOVE CB-SWIFT-CODE     TO SV-SWIFT
+            MOVE CB-CITY           TO SV-CITY
+            MOVE CB-COUNTRY        TO SV-COUNTRY
+            EXEC CICS LINK
+                PROGRAM('SWFTVAL')
+                COMMAREA(SWIFT-COMMAREA)
+                LENGTH(LENGTH OF SWIFT-COMMAREA)
+            END-EXEC
+            MOVE SV-BANK-NAME TO CB-CONFIRMED-BANK-NAME
+            MOVE SV-HTTP-STATUS-CODE TO CB-HTTP-STATUS-CODE
+            MOVE SV-HTTP-STATUS-TEXT TO CB-HTTP-STATUS-TEXT.
+        1000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-ACCEPT-ENTRY - the SWIFT code matched a known bank; *
+      *    this is where the correspondent bank record would be     *
+      *    added to the bank reference file.                        *
+      *-----------------------------------------------------------*
+        2000-ACCEPT-ENTRY.
+            SET CB-ACCEPTED TO TRUE.
+        2000-EXIT.
+            EXIT.
