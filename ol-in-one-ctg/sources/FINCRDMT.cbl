@@ -0,0 +1,164 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    FINCRDMT.
+        AUTHOR.        CARDS-SUPPORT-TEAM.
+        DATE-WRITTEN.  2026-08-08.
+      ******************************************************************
+      *    FINCRDMT - CREDIT CARD MAINTENANCE                          *
+      *    Online maintenance transaction (FCMT) for the FCMSET/FCM1  *
+      *    map. Lets an operator change CARD-TYPE, CARD-LIMIT and     *
+      *    CARD-USAGE for a given CUST-ID/CARD-NUMBER on the           *
+      *    CUSTOMER-MASTER file without a recompile of FININQ2.        *
+      *    Operator authority to this transaction is controlled by     *
+      *    the FCMT transaction/resource definitions, not by this      *
+      *    program.                                                    *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                       *
+      *    2026-08-08  CST  Original program.                          *
+      *    2026-08-08  CST  CUSTMAS was never OPENed before the READ/  *
+      *                     REWRITE; added OPEN I-O/CLOSE around the   *
+      *                     master file access. Also, RETURN carried   *
+      *                     no COMMAREA, so EIBCALEN was always 0 on    *
+      *                     the next invocation and the update path    *
+      *                     never ran; RETURN now passes a 1-byte      *
+      *                     state flag so the transaction can tell an  *
+      *                     initial call from a map response.          *
+      ******************************************************************
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CUSTMAS ASSIGN TO CUSTMAS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CM-CUST-ID
+                FILE STATUS IS WS-CUSTMAS-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CUSTMAS
+            RECORD IS VARYING IN SIZE FROM 48 TO 444
+                DEPENDING ON CM-CARD-COUNT.
+        COPY CUSTMAS.
+
+        WORKING-STORAGE SECTION.
+        COPY FCM1.
+
+        01  WS-CUSTMAS-STATUS       PIC X(02) VALUE '00'.
+            88  WS-CUSTMAS-OK              VALUE '00'.
+
+        01  WS-CARD-SUB             PIC 9(02) COMP.
+
+        01  WS-CARD-FOUND-SW        PIC X(01) VALUE 'N'.
+            88  WS-CARD-FOUND              VALUE 'Y'.
+            88  WS-CARD-NOT-FOUND          VALUE 'N'.
+
+        01  WS-NEW-LIMIT             PIC 9(05).
+        01  WS-NEW-USAGE             PIC 9(05).
+
+        01  WS-CA-STATE              PIC X(01) VALUE 'S'.
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            OPEN I-O CUSTMAS
+            IF EIBCALEN = 0
+                PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+            ELSE
+                PERFORM 2000-PROCESS-UPDATE THRU 2000-EXIT
+            END-IF
+            CLOSE CUSTMAS
+            EXEC CICS RETURN
+                TRANSID('FCMT')
+                COMMAREA(WS-CA-STATE)
+                LENGTH(LENGTH OF WS-CA-STATE)
+            END-EXEC.
+
+      *-----------------------------------------------------------*
+      *    1000-SEND-INITIAL-MAP - blank the screen for entry       *
+      *-----------------------------------------------------------*
+        1000-SEND-INITIAL-MAP.
+            MOVE LOW-VALUES TO FCM1O
+            EXEC CICS SEND MAP('FCM1')
+                MAPSET('FCMSET')
+                ERASE
+            END-EXEC.
+        1000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-PROCESS-UPDATE - apply the operator's changes and   *
+      *    redisplay the map with a result message.                 *
+      *-----------------------------------------------------------*
+        2000-PROCESS-UPDATE.
+            EXEC CICS RECEIVE MAP('FCM1')
+                MAPSET('FCMSET')
+            END-EXEC
+            MOVE SPACES TO MSGO
+            PERFORM 2100-READ-AND-UPDATE THRU 2100-EXIT
+            EXEC CICS SEND MAP('FCM1')
+                MAPSET('FCMSET')
+                DATAONLY
+            END-EXEC.
+        2000-EXIT.
+            EXIT.
+
+        2100-READ-AND-UPDATE.
+            MOVE CUSTIDI TO CM-CUST-ID
+            READ CUSTMAS
+                KEY IS CM-CUST-ID
+                INVALID KEY
+                    MOVE '23' TO WS-CUSTMAS-STATUS
+            END-READ
+            IF WS-CUSTMAS-OK
+                SET WS-CARD-NOT-FOUND TO TRUE
+                PERFORM 2150-FIND-AND-UPDATE-CARD THRU 2150-EXIT
+                    VARYING WS-CARD-SUB FROM 1 BY 1
+                    UNTIL WS-CARD-SUB > CM-CARD-COUNT
+                       OR WS-CARD-FOUND
+                IF WS-CARD-FOUND
+                    PERFORM 2200-REWRITE-CUSTOMER THRU 2200-EXIT
+                ELSE
+                    MOVE 'CARD NUMBER NOT FOUND FOR THIS CUSTOMER'
+                        TO MSGO
+                END-IF
+            ELSE
+                MOVE 'CUSTOMER NOT FOUND' TO MSGO
+            END-IF.
+        2100-EXIT.
+            EXIT.
+
+        2150-FIND-AND-UPDATE-CARD.
+            IF CM-CARD-NUMBER(WS-CARD-SUB) = CARDNOI
+                SET WS-CARD-FOUND TO TRUE
+                IF CARDTYPI NOT = SPACES
+                    MOVE CARDTYPI TO CM-CARD-TYPE(WS-CARD-SUB)
+                END-IF
+                IF CARDLIMI NOT = SPACES
+                    MOVE CARDLIMI  TO WS-NEW-LIMIT
+                    IF WS-NEW-LIMIT > 9999
+                        MOVE 'CARD LIMIT MUST BE 0-9999' TO MSGO
+                    ELSE
+                        MOVE WS-NEW-LIMIT TO CM-CARD-LIMIT(WS-CARD-SUB)
+                    END-IF
+                END-IF
+                IF CARDUSEI NOT = SPACES
+                    MOVE CARDUSEI  TO WS-NEW-USAGE
+                    IF WS-NEW-USAGE > 9999
+                        MOVE 'CARD USAGE MUST BE 0-9999' TO MSGO
+                    ELSE
+                        MOVE WS-NEW-USAGE TO CM-CARD-USAGE(WS-CARD-SUB)
+                    END-IF
+                END-IF
+            END-IF.
+        2150-EXIT.
+            EXIT.
+
+        2200-REWRITE-CUSTOMER.
+            REWRITE CUSTOMER-MASTER-RECORD
+                INVALID KEY
+                    MOVE 'UNABLE TO UPDATE CUSTOMER RECORD' TO MSGO
+            END-REWRITE
+            IF MSGO = SPACES
+                MOVE 'CARD UPDATED' TO MSGO
+            END-IF.
+        2200-EXIT.
+            EXIT.
