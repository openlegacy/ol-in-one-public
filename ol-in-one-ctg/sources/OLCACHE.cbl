@@ -0,0 +1,118 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    OLCACHE.
+        AUTHOR.        CARDS-SUPPORT-TEAM.
+        DATE-WRITTEN.  2026-08-08.
+      ******************************************************************
+      *    OLCACHE - SHORT-LIVED HUB LOOKUP CACHE                      *
+      *    Common routine LINKed to by the Hub client programs         *
+      *    (IBANVAL, SWFTVAL, STAXVAL) to avoid re-converting to the   *
+      *    Hub for a lookup key it already answered a few seconds ago. *
+      *    Each caller has its own TS queue (CA-QUEUE-NAME) holding a  *
+      *    handful of the most recent key/value rows. The queue is     *
+      *    append-only and self-trims once it reaches WS-MAX-ROWS, so  *
+      *    entries age out on their own instead of needing a cleanup   *
+      *    job.                                                        *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                       *
+      *    2026-08-08  CST  Original program.                          *
+      *    2026-08-08  CST  Widened TS-ROW-VALUE/CA-VALUE from X(512)  *
+      *                     to X(2000) so a cached Hub response no      *
+      *                     longer has to be truncated to fit.          *
+      ******************************************************************
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01  WS-MAX-ROWS             PIC 9(02) COMP VALUE 20.
+        01  WS-TTL-SECONDS          PIC S9(08) COMP VALUE +30.
+        01  WS-ROW-ITEM             PIC S9(04) COMP.
+        01  WS-RESP                 PIC S9(08) COMP.
+        01  WS-RESP2                PIC S9(08) COMP.
+        01  WS-NOW-ABSTIME          PIC S9(15) COMP-3.
+        01  WS-ELAPSED-SECONDS      PIC S9(15) COMP-3.
+
+        01  TS-CACHE-ROW.
+            05  TS-ROW-KEY              PIC X(64).
+            05  TS-ROW-VALUE            PIC X(2000).
+            05  TS-ROW-ABSTIME          PIC S9(15) COMP-3.
+
+        LINKAGE SECTION.
+        COPY CACHEAREA.
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            EXEC CICS ASKTIME
+                ABSTIME(WS-NOW-ABSTIME)
+            END-EXEC
+            IF CA-CACHE-GET
+                PERFORM 1000-CACHE-GET THRU 1000-EXIT
+            ELSE
+                PERFORM 2000-CACHE-PUT THRU 2000-EXIT
+            END-IF
+            EXEC CICS RETURN END-EXEC.
+
+      *-----------------------------------------------------------*
+      *    1000-CACHE-GET - scan the caller's queue from the       *
+      *    oldest row forward for one whose key matches and is     *
+      *    still within WS-TTL-SECONDS of now.                     *
+      *-----------------------------------------------------------*
+        1000-CACHE-GET.
+            SET CA-CACHE-MISS TO TRUE
+            MOVE SPACES TO CA-VALUE
+            MOVE 1 TO WS-ROW-ITEM
+            PERFORM 1100-CHECK-ROW THRU 1100-EXIT
+                UNTIL CA-CACHE-HIT
+                   OR WS-ROW-ITEM > WS-MAX-ROWS.
+        1000-EXIT.
+            EXIT.
+
+        1100-CHECK-ROW.
+            EXEC CICS READQ TS
+                QUEUE(CA-QUEUE-NAME)
+                ITEM(WS-ROW-ITEM)
+                INTO(TS-CACHE-ROW)
+                LENGTH(LENGTH OF TS-CACHE-ROW)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+            END-EXEC
+            IF WS-RESP EQUAL DFHRESP(NORMAL)
+                IF TS-ROW-KEY EQUAL CA-KEY
+                    COMPUTE WS-ELAPSED-SECONDS =
+                        (WS-NOW-ABSTIME - TS-ROW-ABSTIME) / 1000
+                    IF WS-ELAPSED-SECONDS <= WS-TTL-SECONDS
+                        MOVE TS-ROW-VALUE TO CA-VALUE
+                        SET CA-CACHE-HIT TO TRUE
+                    END-IF
+                END-IF
+                ADD 1 TO WS-ROW-ITEM
+            ELSE
+                MOVE WS-MAX-ROWS TO WS-ROW-ITEM
+                ADD 1 TO WS-ROW-ITEM
+            END-IF.
+        1100-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-CACHE-PUT - append the key/value as a new row.     *
+      *    Once the queue reaches WS-MAX-ROWS it is deleted so the  *
+      *    next PUT starts a fresh queue instead of growing         *
+      *    forever.                                                 *
+      *-----------------------------------------------------------*
+        2000-CACHE-PUT.
+            MOVE CA-KEY         TO TS-ROW-KEY
+            MOVE CA-VALUE       TO TS-ROW-VALUE
+            MOVE WS-NOW-ABSTIME TO TS-ROW-ABSTIME
+            EXEC CICS WRITEQ TS
+                QUEUE(CA-QUEUE-NAME)
+                FROM(TS-CACHE-ROW)
+                LENGTH(LENGTH OF TS-CACHE-ROW)
+                ITEM(WS-ROW-ITEM)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+            END-EXEC
+            IF WS-ROW-ITEM >= WS-MAX-ROWS
+                EXEC CICS DELETEQ TS
+                    QUEUE(CA-QUEUE-NAME)
+                END-EXEC
+            END-IF.
+        2000-EXIT.
+            EXIT.
