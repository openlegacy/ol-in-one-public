@@ -0,0 +1,52 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    CARDRATE.
+        AUTHOR.        CARDS-SUPPORT-TEAM.
+        DATE-WRITTEN.  2026-08-08.
+      ******************************************************************
+      *    CARDRATE - CARD TYPE RATE SCHEDULE LOOKUP                   *
+      *    Given a CARD-TYPE, returns the annual fee and APR that      *
+      *    apply to it, so the rate schedule lives in one place        *
+      *    instead of being hardcoded in every screen that displays    *
+      *    a card.                                                      *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                       *
+      *    2026-08-08  CST  Original program.                          *
+      *    2026-08-08  CST  SEARCH relied on WS-RATE-IDX starting at   *
+      *                     the first entry without ever setting it;   *
+      *                     added SET WS-RATE-IDX TO 1 ahead of it.    *
+      ******************************************************************
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01  WS-RATE-DATA.
+           05  FILLER PIC X(26) VALUE 'BASIC           0000002499'.
+           05  FILLER PIC X(26) VALUE 'GOLD            0095001999'.
+           05  FILLER PIC X(26) VALUE 'PLATINUM        0195001799'.
+           05  FILLER PIC X(26) VALUE 'BUSINESS-P      0250001699'.
+           05  FILLER PIC X(26) VALUE 'BUSINESS-G      0450001599'.
+           05  FILLER PIC X(26) VALUE 'FT-MEMBER       0000002199'.
+
+        01  WS-RATE-TABLE REDEFINES WS-RATE-DATA.
+            05  WS-RATE-ENTRY OCCURS 6 TIMES
+                              INDEXED BY WS-RATE-IDX.
+                10  WS-RT-CARD-TYPE     PIC X(16).
+                10  WS-RT-ANNUAL-FEE    PIC 9(4)V99.
+                10  WS-RT-APR           PIC 9(2)V99.
+
+        LINKAGE SECTION.
+        COPY RATETBL.
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            SET RL-TYPE-NOT-FOUND TO TRUE
+            MOVE ZERO TO RL-ANNUAL-FEE RL-APR
+            SET WS-RATE-IDX TO 1
+            SEARCH WS-RATE-ENTRY
+                AT END
+                    SET RL-TYPE-NOT-FOUND TO TRUE
+                WHEN WS-RT-CARD-TYPE(WS-RATE-IDX) = RL-CARD-TYPE
+                    SET RL-TYPE-FOUND TO TRUE
+                    MOVE WS-RT-ANNUAL-FEE(WS-RATE-IDX) TO RL-ANNUAL-FEE
+                    MOVE WS-RT-APR(WS-RATE-IDX)        TO RL-APR
+            END-SEARCH
+            EXEC CICS RETURN END-EXEC.
