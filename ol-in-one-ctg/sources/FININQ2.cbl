@@ -1,51 +1,249 @@
-  IDENTIFICATION DIVISION.
-        PROGRAM-ID. FININQ2.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    FININQ2.
+        AUTHOR.        CARDS-SUPPORT-TEAM.
+        DATE-WRITTEN.  2019-04-11.
+      ******************************************************************
+      *    FININQ2 - CUSTOMER CREDIT CARD INQUIRY                     *
+      *    Looks up the credit cards on file for the CUST-ID passed   *
+      *    in on the commarea and returns them to the caller.         *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                       *
+      *    2026-08-08  CST  Replaced the hardcoded EVALUATE CUST-ID    *
+      *                     table with a keyed read of the real        *
+      *                     CUSTOMER-MASTER file.                      *
+      *    2026-08-08  CST  Raised the commarea card table from 5 to   *
+      *                     10 entries and added FI-CARD-COUNT and     *
+      *                     FI-MORE-CARDS-FLAG so callers can tell     *
+      *                     when a customer's card list was truncated. *
+      *    2026-08-08  CST  Added an audit record (via OLAUDIT) for    *
+      *                     every inquiry.                             *
+      *    2026-08-08  CST  Added CUST-ID format validation ahead of   *
+      *                     the master file read; a blank or           *
+      *                     non-numeric CUST-ID no longer reaches the  *
+      *                     file and is rejected with FI-RETURN-CODE   *
+      *                     '02' instead of a default response.        *
+      *    2026-08-08  CST  Each returned card now also carries its    *
+      *                     annual fee and APR, looked up by CARD-TYPE *
+      *                     via CARDRATE instead of being hardcoded    *
+      *                     wherever a card is displayed.               *
+      *    2026-08-08  CST  FI-RETURN-CODE now set to '00' whenever a  *
+      *                     customer record is actually found, instead *
+      *                     of staying on the '01' default.             *
+      *    2026-08-08  CST  A not-found or invalid CUST-ID now also     *
+      *                     raises an exception record (via OLEXCPT)    *
+      *                     onto the consolidated EXCP feed.            *
+      *    2026-08-08  CST  CUSTMAS was never OPENed before the keyed   *
+      *                     READ; added OPEN INPUT/CLOSE around the     *
+      *                     master file access.                         *
+      ******************************************************************
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CUSTMAS ASSIGN TO CUSTMAS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CM-CUST-ID
+                FILE STATUS IS WS-CUSTMAS-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  CUSTMAS
+            RECORD IS VARYING IN SIZE FROM 48 TO 444
+                DEPENDING ON CM-CARD-COUNT.
+        COPY CUSTMAS.
+
+        WORKING-STORAGE SECTION.
+        01  WS-CUSTMAS-STATUS       PIC X(02) VALUE '00'.
+            88  WS-CUSTMAS-OK              VALUE '00'.
+            88  WS-CUSTMAS-NOT-FOUND       VALUE '23'.
+
+        01  WS-CARD-SUB             PIC 9(02) COMP.
+        01  WS-MAX-CARDS            PIC 9(02) COMP VALUE 10.
+
+        01  WS-CUST-ID-VALID-SW     PIC X(01) VALUE 'Y'.
+            88  WS-CUST-ID-VALID           VALUE 'Y'.
+            88  WS-CUST-ID-INVALID         VALUE 'N'.
+
+        COPY AUDTREC.
+        COPY EXCPTREC.
+        COPY RATETBL.
+
         LINKAGE SECTION.
         01 DFHCOMMAREA.
            03 CUST-ID               PIC X(10).
-           03 CREDIT-CARDS      OCCURS 5 TIMES.
+           03 FI-RETURN-CODE        PIC X(02).
+              88  FI-CUST-FOUND          VALUE '00'.
+              88  FI-CUST-NOT-FOUND      VALUE '01'.
+              88  FI-CUST-ID-INVALID     VALUE '02'.
+           03 FI-CARD-COUNT         PIC 9(02) COMP.
+           03 FI-MORE-CARDS-FLAG    PIC X(01).
+              88  FI-MORE-CARDS-YES      VALUE 'Y'.
+              88  FI-MORE-CARDS-NO       VALUE 'N'.
+           03 CREDIT-CARDS      OCCURS 10 TIMES.
               05  CARD-NUMBER            PIC X(16).
               05  CARD-TYPE              PIC X(16).
               05  CARD-LIMIT             PIC S9(4) COMP.
               05  CARD-USAGE             PIC S9(4) COMP.
+              05  CARD-ANNUAL-FEE        PIC S9(4)V99 COMP-3.
+              05  CARD-APR               PIC S9(2)V99 COMP-3.
+
         PROCEDURE DIVISION.
-            EVALUATE CUST-ID
-            WHEN '1000012345'
-               MOVE '4580523489278944' TO CARD-NUMBER(1)
-               MOVE 'BASIC     ' TO CARD-TYPE(1)
-               MOVE 2500         TO CARD-LIMIT(1)
-               MOVE 1986         TO CARD-USAGE(1)
-            WHEN '1000000000'
-               MOVE '4580173782784961' TO CARD-NUMBER(1)
-               MOVE 'PLATINUM  ' TO CARD-TYPE(1)
-               MOVE 10000        TO CARD-LIMIT(1)
-               MOVE 8937         TO CARD-USAGE(1)
-               MOVE '4580983655281742' TO CARD-NUMBER(2)
-               MOVE 'BUSINESS-P' TO CARD-TYPE(2)
-               MOVE 10000        TO CARD-LIMIT(2)
-               MOVE 100          TO CARD-USAGE(2)
-            WHEN OTHER
-               MOVE '4580123412341234' TO CARD-NUMBER(1)
-               MOVE 'GOLD      ' TO CARD-TYPE(1)
-               MOVE 5000         TO CARD-LIMIT(1)
-               MOVE 1783         TO CARD-USAGE(1)
-               MOVE '4580002377826452' TO CARD-NUMBER(2)
-               MOVE 'PLATINUM  ' TO CARD-TYPE(2)
-               MOVE 10000        TO CARD-LIMIT(2)
-               MOVE 567          TO CARD-USAGE(2)
-               MOVE '4580887386255265' TO CARD-NUMBER(3)
-               MOVE 'BUSINESS-G' TO CARD-TYPE(3)
-               MOVE 7000         TO CARD-LIMIT(3)
-               MOVE 4873         TO CARD-USAGE(3)
-               MOVE '4580108372533424' TO CARD-NUMBER(4)
-               MOVE 'BASIC     ' TO CARD-TYPE(4)
-               MOVE 1000         TO CARD-LIMIT(4)
-               MOVE 0            TO CARD-USAGE(4)
-               MOVE '4580773685986244' TO CARD-NUMBER(5)
-               MOVE 'FT-MEMBER ' TO CARD-TYPE(5)
-               MOVE 2000         TO CARD-LIMIT(5)
-               MOVE 600          TO CARD-USAGE(5)
-            END-EVALUATE
-            EXEC CICS RETURN END-EXEC
-            .
\ No newline at end of file
+
+        0000-MAINLINE.
+            MOVE '01' TO FI-RETURN-CODE
+            OPEN INPUT CUSTMAS
+            PERFORM 0500-VALIDATE-CUST-ID THRU 0500-EXIT
+            IF WS-CUST-ID-VALID
+                PERFORM 1000-READ-CUSTOMER THRU 1000-EXIT
+            END-IF
+            PERFORM 2000-BUILD-CARDS THRU 2000-EXIT
+            PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+            PERFORM 8500-WRITE-EXCEPTION THRU 8500-EXIT
+            CLOSE CUSTMAS
+            EXEC CICS RETURN END-EXEC.
+
+      *-----------------------------------------------------------*
+      *    0500-VALIDATE-CUST-ID - reject blank/non-numeric IDs     *
+      *    before they ever reach the master file read.             *
+      *-----------------------------------------------------------*
+        0500-VALIDATE-CUST-ID.
+            SET WS-CUST-ID-VALID TO TRUE
+            IF CUST-ID = SPACES
+               OR CUST-ID IS NOT NUMERIC
+                SET WS-CUST-ID-INVALID TO TRUE
+                SET FI-CUST-ID-INVALID TO TRUE
+            END-IF.
+        0500-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    1000-READ-CUSTOMER - keyed read of CUSTOMER-MASTER      *
+      *-----------------------------------------------------------*
+        1000-READ-CUSTOMER.
+            MOVE SPACES         TO CUSTOMER-MASTER-RECORD
+            MOVE CUST-ID        TO CM-CUST-ID
+            READ CUSTMAS
+                KEY IS CM-CUST-ID
+                INVALID KEY
+                    MOVE '23' TO WS-CUSTMAS-STATUS
+            END-READ.
+        1000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-BUILD-CARDS - move the customer's cards to the     *
+      *    commarea, up to the size of the CREDIT-CARDS table.     *
+      *-----------------------------------------------------------*
+        2000-BUILD-CARDS.
+            MOVE ZERO  TO FI-CARD-COUNT
+            SET FI-MORE-CARDS-NO TO TRUE
+            PERFORM 2050-CLEAR-ONE-CARD THRU 2050-EXIT
+                VARYING WS-CARD-SUB FROM 1 BY 1
+                UNTIL WS-CARD-SUB > WS-MAX-CARDS
+            IF WS-CUST-ID-VALID AND WS-CUSTMAS-OK
+                SET FI-CUST-FOUND TO TRUE
+                PERFORM 2100-MOVE-ONE-CARD THRU 2100-EXIT
+                    VARYING WS-CARD-SUB FROM 1 BY 1
+                    UNTIL WS-CARD-SUB > CM-CARD-COUNT
+                       OR WS-CARD-SUB > WS-MAX-CARDS
+                MOVE WS-CARD-SUB TO FI-CARD-COUNT
+                SUBTRACT 1 FROM FI-CARD-COUNT
+                IF CM-CARD-COUNT > WS-MAX-CARDS
+                    SET FI-MORE-CARDS-YES TO TRUE
+                END-IF
+            END-IF.
+        2000-EXIT.
+            EXIT.
+
+        2050-CLEAR-ONE-CARD.
+            MOVE SPACES TO CARD-NUMBER(WS-CARD-SUB)
+                            CARD-TYPE(WS-CARD-SUB)
+            MOVE ZERO   TO CARD-LIMIT(WS-CARD-SUB)
+                            CARD-USAGE(WS-CARD-SUB)
+                            CARD-ANNUAL-FEE(WS-CARD-SUB)
+                            CARD-APR(WS-CARD-SUB).
+        2050-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    8000-WRITE-AUDIT - log who looked up this CUST-ID and    *
+      *    whether the master record was found.                     *
+      *-----------------------------------------------------------*
+        8000-WRITE-AUDIT.
+            MOVE 'FININQ2 '     TO AUD-PROGRAM-ID
+            MOVE EIBDATE        TO AUD-DATE
+            MOVE EIBTIME        TO AUD-TIME
+            MOVE CUST-ID        TO AUD-CUST-ID
+            MOVE EIBTRMID       TO AUD-TERM-ID
+            MOVE EIBUSERID      TO AUD-USER-ID
+            IF WS-CUST-ID-INVALID
+                MOVE 'INVALID ' TO AUD-RESULT
+            ELSE
+                IF WS-CUSTMAS-OK
+                    MOVE 'FOUND   ' TO AUD-RESULT
+                ELSE
+                    MOVE 'NOTFOUND' TO AUD-RESULT
+                END-IF
+            END-IF
+            EXEC CICS LINK
+                PROGRAM('OLAUDIT')
+                COMMAREA(AUDIT-RECORD)
+                LENGTH(LENGTH OF AUDIT-RECORD)
+            END-EXEC.
+        8000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    8500-WRITE-EXCEPTION - raise an exception record for a   *
+      *    not-found or invalid-format lookup onto the consolidated *
+      *    EXCP feed.                                                *
+      *-----------------------------------------------------------*
+        8500-WRITE-EXCEPTION.
+            IF WS-CUST-ID-INVALID OR NOT WS-CUSTMAS-OK
+                MOVE 'FININQ2 '     TO EXC-PROGRAM-ID
+                MOVE EIBDATE        TO EXC-DATE
+                MOVE EIBTIME        TO EXC-TIME
+                MOVE CUST-ID        TO EXC-REF-ID
+                MOVE FI-RETURN-CODE TO EXC-RETURN-CODE
+                IF WS-CUST-ID-INVALID
+                    MOVE 'INVALID CUST-ID FORMAT' TO EXC-REASON
+                ELSE
+                    MOVE 'CUSTOMER NOT FOUND' TO EXC-REASON
+                END-IF
+                EXEC CICS LINK
+                    PROGRAM('OLEXCPT')
+                    COMMAREA(EXCEPTION-RECORD)
+                    LENGTH(LENGTH OF EXCEPTION-RECORD)
+                END-EXEC
+            END-IF.
+        8500-EXIT.
+            EXIT.
+
+        2100-MOVE-ONE-CARD.
+            MOVE CM-CARD-NUMBER(WS-CARD-SUB)
+                                    TO CARD-NUMBER(WS-CARD-SUB)
+            MOVE CM-CARD-TYPE(WS-CARD-SUB)
+                                    TO CARD-TYPE(WS-CARD-SUB)
+            MOVE CM-CARD-LIMIT(WS-CARD-SUB)
+                                    TO CARD-LIMIT(WS-CARD-SUB)
+            MOVE CM-CARD-USAGE(WS-CARD-SUB)
+                                    TO CARD-USAGE(WS-CARD-SUB)
+            PERFORM 2150-LOOKUP-CARD-RATE THRU 2150-EXIT.
+        2100-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2150-LOOKUP-CARD-RATE - fill in the fee/APR for the      *
+      *    card just moved, via the shared CARDRATE schedule.       *
+      *-----------------------------------------------------------*
+        2150-LOOKUP-CARD-RATE.
+            MOVE CARD-TYPE(WS-CARD-SUB) TO RL-CARD-TYPE
+            EXEC CICS LINK
+                PROGRAM('CARDRATE')
+                COMMAREA(RATE-LOOKUP-AREA)
+                LENGTH(LENGTH OF RATE-LOOKUP-AREA)
+            END-EXEC
+            MOVE RL-ANNUAL-FEE TO CARD-ANNUAL-FEE(WS-CARD-SUB)
+            MOVE RL-APR        TO CARD-APR(WS-CARD-SUB).
+        2150-EXIT.
+            EXIT.
