@@ -0,0 +1,185 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    REFVAL01.
+        AUTHOR.        CARDS-SUPPORT-TEAM.
+        DATE-WRITTEN.  2026-08-08.
+      ******************************************************************
+      *    REFVAL01 - IBAN/SWIFT PRE-VALIDATION RUN                    *
+      *    Reads a file of pending beneficiary IBANs and correspondent *
+      *    bank SWIFT codes (REFCHK) and checks each one against the   *
+      *    Hub reference-data clients (IBANVAL/SWFTVAL), the same way  *
+      *    WIRETRAN and CORBKMT do one at a time online. Anything that *
+      *    does not come back valid is written to REFRPT so exceptions *
+      *    can be cleaned up before the wires are actually keyed.      *
+      *                                                                *
+      *    This is a CICS program rather than a JCL batch step: the    *
+      *    Hub clients converse over the CICS WEB API, which needs a   *
+      *    CICS environment, so the pre-validation run has to execute  *
+      *    under CICS too. It is started the same way any other        *
+      *    background CICS transaction is started (e.g. from a         *
+      *    scheduled CICS START request), not submitted as JCL.         *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                       *
+      *    2026-08-08  CST  Original program.                          *
+      *    2026-08-08  CST  Moved the LINK commarea layouts out to the *
+      *                     shared IBANAREA/SWIFTAREA copybooks, also   *
+      *                     COPYed by IBANVAL/SWFTVAL themselves and     *
+      *                     every other program that LINKs to them, so   *
+      *                     they cannot drift out of sync with them.     *
+      ******************************************************************
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT REFCHK ASSIGN TO REFCHK
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT REFRPT ASSIGN TO REFRPT
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  REFCHK.
+        COPY REFCHK.
+
+        FD  REFRPT
+            LABEL RECORDS ARE STANDARD.
+        COPY REFEXCPT.
+
+        WORKING-STORAGE SECTION.
+        01  WS-REFCHK-EOF-SW         PIC X(01) VALUE 'N'.
+            88  WS-REFCHK-EOF               VALUE 'Y'.
+
+        01  WS-CHECKED-COUNT         PIC 9(05) VALUE 0.
+        01  WS-EXCEPTION-COUNT       PIC 9(05) VALUE 0.
+
+        01  WS-HEADING-1             PIC X(80) VALUE
+            'REF-ID     TYPE  VALUE                              REASON'.
+        01  WS-HEADING-2             PIC X(80) VALUE ALL '-'.
+        01  WS-TRAILER-LINE          PIC X(80).
+
+        COPY IBANAREA.
+
+        COPY SWIFTAREA.
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            OPEN INPUT REFCHK
+            OPEN OUTPUT REFRPT
+            WRITE REPORT-LINE FROM WS-HEADING-1
+            WRITE REPORT-LINE FROM WS-HEADING-2
+            PERFORM 1000-READ-CHECK THRU 1000-EXIT
+            PERFORM 2000-PROCESS-CHECK THRU 2000-EXIT
+                UNTIL WS-REFCHK-EOF
+            PERFORM 9000-WRITE-TRAILER THRU 9000-EXIT
+            CLOSE REFCHK
+            CLOSE REFRPT
+            EXEC CICS RETURN END-EXEC.
+
+      *-----------------------------------------------------------*
+      *    1000-READ-CHECK - get the next REFCHK record.             *
+      *-----------------------------------------------------------*
+        1000-READ-CHECK.
+            READ REFCHK
+                AT END
+                    SET WS-REFCHK-EOF TO TRUE
+            END-READ.
+        1000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-PROCESS-CHECK - validate one record and read the    *
+      *    next.                                                    *
+      *-----------------------------------------------------------*
+        2000-PROCESS-CHECK.
+            ADD 1 TO WS-CHECKED-COUNT
+            IF RC-IBAN-CHECK
+                PERFORM 2100-CHECK-IBAN THRU 2100-EXIT
+            ELSE
+                IF RC-SWIFT-CHECK
+                    PERFORM 2200-CHECK-SWIFT THRU 2200-EXIT
+                END-IF
+            END-IF
+            PERFORM 1000-READ-CHECK THRU 1000-EXIT.
+        2000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2100-CHECK-IBAN - link to IBANVAL and report an          *
+      *    exception if the IBAN did not validate.                  *
+      *-----------------------------------------------------------*
+        2100-CHECK-IBAN.
+            MOVE SPACES      TO IBAN-COMMAREA
+            MOVE RC-IBAN     TO IV-IBAN
+            EXEC CICS LINK
+                PROGRAM('IBANVAL')
+                COMMAREA(IBAN-COMMAREA)
+                LENGTH(LENGTH OF IBAN-COMMAREA)
+            END-EXEC
+            IF NOT IV-VALID
+                MOVE 'IBAN'  TO RE-TYPE
+                MOVE RC-IBAN TO RE-VALUE
+                IF IV-CONV-FAILED
+                    MOVE 'HUB UNREACHABLE' TO RE-REASON
+                ELSE
+                    MOVE 'IBAN FAILED VALIDATION' TO RE-REASON
+                END-IF
+                PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+            END-IF.
+        2100-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2200-CHECK-SWIFT - link to SWFTVAL and report an         *
+      *    exception if the SWIFT code did not match a known bank.  *
+      *-----------------------------------------------------------*
+        2200-CHECK-SWIFT.
+            MOVE SPACES           TO SWIFT-COMMAREA
+            MOVE RC-SWIFT-BANK    TO SV-BANK
+            MOVE RC-SWIFT-CODE    TO SV-SWIFT
+            MOVE RC-SWIFT-CITY    TO SV-CITY
+            MOVE RC-SWIFT-COUNTRY TO SV-COUNTRY
+            EXEC CICS LINK
+                PROGRAM('SWFTVAL')
+                COMMAREA(SWIFT-COMMAREA)
+                LENGTH(LENGTH OF SWIFT-COMMAREA)
+            END-EXEC
+            IF NOT SV-MATCH-FOUND
+                MOVE 'SWIFT'      TO RE-TYPE
+                MOVE RC-SWIFT-CODE TO RE-VALUE
+                IF SV-CONV-FAILED
+                    MOVE 'HUB UNREACHABLE' TO RE-REASON
+                ELSE
+                    MOVE 'SWIFT CODE NOT FOUND' TO RE-REASON
+                END-IF
+                PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+            END-IF.
+        2200-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2900-WRITE-EXCEPTION - write one exception line. RE-TYPE, *
+      *    RE-VALUE and RE-REASON are set by the caller.             *
+      *-----------------------------------------------------------*
+        2900-WRITE-EXCEPTION.
+            MOVE RC-REF-ID   TO RE-REF-ID
+            WRITE REPORT-LINE
+            ADD 1 TO WS-EXCEPTION-COUNT.
+        2900-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    9000-WRITE-TRAILER - summary line at the end of the      *
+      *    report.                                                  *
+      *-----------------------------------------------------------*
+        9000-WRITE-TRAILER.
+            MOVE SPACES TO WS-TRAILER-LINE
+            STRING WS-CHECKED-COUNT   DELIMITED BY SIZE
+                   ' CHECKED, '       DELIMITED BY SIZE
+                   WS-EXCEPTION-COUNT DELIMITED BY SIZE
+                   ' EXCEPTION(S)'    DELIMITED BY SIZE
+                INTO WS-TRAILER-LINE
+            END-STRING
+            WRITE REPORT-LINE FROM WS-HEADING-2
+            WRITE REPORT-LINE FROM WS-TRAILER-LINE.
+        9000-EXIT.
+            EXIT.
