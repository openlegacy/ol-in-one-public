@@ -0,0 +1,57 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    OLCFGLD.
+        AUTHOR.        CARDS-SUPPORT-TEAM.
+        DATE-WRITTEN.  2026-08-08.
+      ******************************************************************
+      *    OLCFGLD - HUB CLIENT CONFIGURATION LOOKUP                   *
+      *    Given a Hub client's PROGRAM-ID on the commarea, returns    *
+      *    the X-API-KEY and OPN-URIMAP configured for it from the     *
+      *    APICFG file, so those values can be changed for IBANVAL,    *
+      *    SWFTVAL and STAXVAL without recompiling the clients.        *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                       *
+      *    2026-08-08  CST  Original program.                          *
+      *    2026-08-08  CST  APICFG was never OPENed before the keyed    *
+      *                     READ; added OPEN INPUT/CLOSE around the     *
+      *                     config file access.                         *
+      ******************************************************************
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT APICFG ASSIGN TO APICFG
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS CFG-CLIENT-NAME
+                FILE STATUS IS WS-APICFG-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  APICFG.
+        COPY APICFG.
+
+        WORKING-STORAGE SECTION.
+        01  WS-APICFG-STATUS        PIC X(02) VALUE '00'.
+            88  WS-APICFG-OK               VALUE '00'.
+            88  WS-APICFG-NOT-FOUND        VALUE '23'.
+
+        LINKAGE SECTION.
+        COPY CFGAREA.
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            SET CL-CFG-NOT-FOUND TO TRUE
+            MOVE SPACES TO CL-API-KEY CL-URIMAP
+            OPEN INPUT APICFG
+            MOVE CL-CLIENT-NAME TO CFG-CLIENT-NAME
+            READ APICFG
+                INVALID KEY
+                    SET WS-APICFG-NOT-FOUND TO TRUE
+            END-READ
+            IF WS-APICFG-OK
+                SET CL-CFG-FOUND TO TRUE
+                MOVE CFG-API-KEY TO CL-API-KEY
+                MOVE CFG-URIMAP  TO CL-URIMAP
+            END-IF
+            CLOSE APICFG
+            EXEC CICS RETURN END-EXEC.
