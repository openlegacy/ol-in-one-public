@@ -0,0 +1,38 @@
+FCMSET   DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+FCM1     DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),LENGTH=20,ATTRB=(ASKIP,BRT),               X
+               INITIAL='CREDIT LIMIT MAINTENANCE'
+*
+         DFHMDF POS=(3,2),LENGTH=10,ATTRB=ASKIP,                      X
+               INITIAL='CUST ID  :'
+CUSTID   DFHMDF POS=(3,14),LENGTH=10,ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(4,2),LENGTH=10,ATTRB=ASKIP,                      X
+               INITIAL='CARD NO  :'
+CARDNO   DFHMDF POS=(4,14),LENGTH=16,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(6,2),LENGTH=10,ATTRB=ASKIP,                      X
+               INITIAL='CARD TYPE:'
+CARDTYP  DFHMDF POS=(6,14),LENGTH=16,ATTRB=UNPROT
+*
+         DFHMDF POS=(7,2),LENGTH=10,ATTRB=ASKIP,                      X
+               INITIAL='CARD LIM :'
+CARDLIM  DFHMDF POS=(7,14),LENGTH=5,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(8,2),LENGTH=10,ATTRB=ASKIP,                      X
+               INITIAL='CARD USE :'
+CARDUSE  DFHMDF POS=(8,14),LENGTH=5,ATTRB=(UNPROT,NUM)
+*
+MSG      DFHMDF POS=(22,2),LENGTH=76,ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
