@@ -0,0 +1,91 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    FINEXT01.
+        AUTHOR.        CARDS-SUPPORT-TEAM.
+        DATE-WRITTEN.  2026-08-08.
+      ******************************************************************
+      *    FINEXT01 - NIGHTLY CUSTOMER/CARD EXTRACT                    *
+      *    Walks the full CUSTOMER-MASTER file and writes one fixed-   *
+      *    length EXTRACT-RECORD per card to a sequential file for the *
+      *    data warehouse's nightly load, since FININQ2 itself only    *
+      *    answers one CUST-ID at a time over the commarea.            *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                       *
+      *    2026-08-08  CST  Original program.                          *
+      ******************************************************************
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CUSTMAS ASSIGN TO CUSTMAS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS CM-CUST-ID
+                FILE STATUS IS WS-CUSTMAS-STATUS.
+
+            SELECT EXTFILE ASSIGN TO EXTFILE.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CUSTMAS
+            RECORD IS VARYING IN SIZE FROM 48 TO 444
+                DEPENDING ON CM-CARD-COUNT.
+        COPY CUSTMAS.
+
+        FD  EXTFILE
+            LABEL RECORDS ARE STANDARD.
+        COPY EXTRACT.
+
+        WORKING-STORAGE SECTION.
+        01  WS-CUSTMAS-STATUS       PIC X(02) VALUE '00'.
+            88  WS-CUSTMAS-OK              VALUE '00'.
+        01  WS-CUSTMAS-EOF-SW       PIC X(01) VALUE 'N'.
+            88  WS-CUSTMAS-EOF              VALUE 'Y'.
+
+        01  WS-CARD-SUB             PIC 9(02) COMP.
+        01  WS-EXTRACT-COUNT        PIC 9(07) COMP-3 VALUE ZERO.
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            OPEN INPUT CUSTMAS
+            OPEN OUTPUT EXTFILE
+            PERFORM 1000-READ-CUSTOMER THRU 1000-EXIT
+            PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+                UNTIL WS-CUSTMAS-EOF
+            CLOSE CUSTMAS
+            CLOSE EXTFILE
+            DISPLAY 'FINEXT01 - CARDS EXTRACTED: ' WS-EXTRACT-COUNT
+            STOP RUN.
+
+      *-----------------------------------------------------------*
+      *    1000-READ-CUSTOMER                                       *
+      *-----------------------------------------------------------*
+        1000-READ-CUSTOMER.
+            READ CUSTMAS NEXT RECORD
+                AT END
+                    SET WS-CUSTMAS-EOF TO TRUE
+            END-READ.
+        1000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-PROCESS-CUSTOMER - write one extract record per     *
+      *    card on this customer's record.                          *
+      *-----------------------------------------------------------*
+        2000-PROCESS-CUSTOMER.
+            PERFORM 2100-WRITE-ONE-CARD THRU 2100-EXIT
+                VARYING WS-CARD-SUB FROM 1 BY 1
+                UNTIL WS-CARD-SUB > CM-CARD-COUNT
+            PERFORM 1000-READ-CUSTOMER THRU 1000-EXIT.
+        2000-EXIT.
+            EXIT.
+
+        2100-WRITE-ONE-CARD.
+            MOVE CM-CUST-ID                   TO EX-CUST-ID
+            MOVE CM-CARD-NUMBER(WS-CARD-SUB)  TO EX-CARD-NUMBER
+            MOVE CM-CARD-TYPE(WS-CARD-SUB)    TO EX-CARD-TYPE
+            MOVE CM-CARD-LIMIT(WS-CARD-SUB)   TO EX-CARD-LIMIT
+            MOVE CM-CARD-USAGE(WS-CARD-SUB)   TO EX-CARD-USAGE
+            WRITE EXTRACT-RECORD
+            ADD 1 TO WS-EXTRACT-COUNT.
+        2100-EXIT.
+            EXIT.
