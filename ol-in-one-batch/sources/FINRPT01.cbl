@@ -0,0 +1,156 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    FINRPT01.
+        AUTHOR.        CARDS-SUPPORT-TEAM.
+        DATE-WRITTEN.  2026-08-08.
+      ******************************************************************
+      *    FINRPT01 - DAILY HIGH-UTILIZATION REPORT                    *
+      *    Nightly batch job. Scans the CUSTOMER-MASTER file and lists *
+      *    every card where usage/limit meets or exceeds               *
+      *    WS-THRESHOLD-PCT, sorted worst-utilization first, so         *
+      *    collections has a ready-made call list instead of pulling   *
+      *    each CUST-ID by hand through FININQ2.                       *
+      ******************************************************************
+      *    MODIFICATION HISTORY                                       *
+      *    2026-08-08  CST  Original program.                          *
+      *    2026-08-08  CST  RPTFILE's DD is a DCB-described SYSOUT      *
+      *                     dataset, not a USS path, so dropped the     *
+      *                     ORGANIZATION IS LINE SEQUENTIAL clause to   *
+      *                     match how EXTFILE is coded in FINEXT01.      *
+      ******************************************************************
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CUSTMAS ASSIGN TO CUSTMAS
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS CM-CUST-ID
+                FILE STATUS IS WS-CUSTMAS-STATUS.
+
+            SELECT SORTWORK ASSIGN TO SORTWK1.
+
+            SELECT RPTFILE ASSIGN TO RPTFILE.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CUSTMAS
+            RECORD IS VARYING IN SIZE FROM 48 TO 444
+                DEPENDING ON CM-CARD-COUNT.
+        COPY CUSTMAS.
+
+        SD  SORTWORK.
+        COPY UTILSORT.
+
+        FD  RPTFILE
+            LABEL RECORDS ARE STANDARD.
+        COPY RPTLINE.
+
+        WORKING-STORAGE SECTION.
+        01  WS-CUSTMAS-STATUS       PIC X(02) VALUE '00'.
+            88  WS-CUSTMAS-OK              VALUE '00'.
+        01  WS-CUSTMAS-EOF-SW       PIC X(01) VALUE 'N'.
+            88  WS-CUSTMAS-EOF              VALUE 'Y'.
+        01  WS-SORT-EOF-SW          PIC X(01) VALUE 'N'.
+            88  WS-SORT-EOF                 VALUE 'Y'.
+
+        01  WS-CARD-SUB             PIC 9(02) COMP.
+        01  WS-UTIL-PCT             PIC 9(03).
+        01  WS-THRESHOLD-PCT        PIC 9(03) VALUE 90.
+
+        01  WS-HEADING-1            PIC X(80) VALUE
+            'CUST-ID   CARD-NUMBER      CARD-TYPE      LIMIT USAGE UTIL'.
+        01  WS-HEADING-2            PIC X(80) VALUE ALL '-'.
+
+        PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+            SORT SORTWORK
+                DESCENDING KEY SR-UTIL-PCT
+                INPUT PROCEDURE 1000-BUILD-SORT-FILE THRU 1000-EXIT
+                OUTPUT PROCEDURE 2000-WRITE-REPORT THRU 2000-EXIT
+            STOP RUN.
+
+      *-----------------------------------------------------------*
+      *    1000-BUILD-SORT-FILE - release one sort record for       *
+      *    every card at or above the utilization threshold.        *
+      *-----------------------------------------------------------*
+        1000-BUILD-SORT-FILE.
+            OPEN INPUT CUSTMAS
+            PERFORM 1100-READ-CUSTOMER THRU 1100-EXIT
+            PERFORM 1200-PROCESS-CUSTOMER THRU 1200-EXIT
+                UNTIL WS-CUSTMAS-EOF
+            CLOSE CUSTMAS.
+        1000-EXIT.
+            EXIT.
+
+        1100-READ-CUSTOMER.
+            READ CUSTMAS NEXT RECORD
+                AT END
+                    SET WS-CUSTMAS-EOF TO TRUE
+            END-READ.
+        1100-EXIT.
+            EXIT.
+
+        1200-PROCESS-CUSTOMER.
+            PERFORM 1250-CHECK-ONE-CARD THRU 1250-EXIT
+                VARYING WS-CARD-SUB FROM 1 BY 1
+                UNTIL WS-CARD-SUB > CM-CARD-COUNT
+            PERFORM 1100-READ-CUSTOMER THRU 1100-EXIT.
+        1200-EXIT.
+            EXIT.
+
+        1250-CHECK-ONE-CARD.
+            IF CM-CARD-LIMIT(WS-CARD-SUB) > 0
+                COMPUTE WS-UTIL-PCT =
+                    (CM-CARD-USAGE(WS-CARD-SUB) * 100)
+                        / CM-CARD-LIMIT(WS-CARD-SUB)
+                IF WS-UTIL-PCT >= WS-THRESHOLD-PCT
+                    MOVE CM-CUST-ID    TO SR-CUST-ID
+                    MOVE CM-CARD-NUMBER(WS-CARD-SUB) TO SR-CARD-NUMBER
+                    MOVE CM-CARD-TYPE(WS-CARD-SUB)   TO SR-CARD-TYPE
+                    MOVE CM-CARD-LIMIT(WS-CARD-SUB)  TO SR-CARD-LIMIT
+                    MOVE CM-CARD-USAGE(WS-CARD-SUB)  TO SR-CARD-USAGE
+                    MOVE WS-UTIL-PCT   TO SR-UTIL-PCT
+                    RELEASE SORT-RECORD
+                END-IF
+            END-IF.
+        1250-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-WRITE-REPORT - print the sorted exceptions.         *
+      *-----------------------------------------------------------*
+        2000-WRITE-REPORT.
+            OPEN OUTPUT RPTFILE
+            PERFORM 2050-WRITE-HEADINGS THRU 2050-EXIT
+            PERFORM 2100-RETURN-SORT-RECORD THRU 2100-EXIT
+            PERFORM 2200-WRITE-ONE-DETAIL THRU 2200-EXIT
+                UNTIL WS-SORT-EOF
+            CLOSE RPTFILE.
+        2000-EXIT.
+            EXIT.
+
+        2050-WRITE-HEADINGS.
+            WRITE REPORT-LINE FROM WS-HEADING-1
+            WRITE REPORT-LINE FROM WS-HEADING-2.
+        2050-EXIT.
+            EXIT.
+
+        2100-RETURN-SORT-RECORD.
+            RETURN SORTWORK
+                AT END
+                    SET WS-SORT-EOF TO TRUE
+            END-RETURN.
+        2100-EXIT.
+            EXIT.
+
+        2200-WRITE-ONE-DETAIL.
+            MOVE SR-CUST-ID          TO RL-CUST-ID
+            MOVE SR-CARD-NUMBER      TO RL-CARD-NUMBER
+            MOVE SR-CARD-TYPE        TO RL-CARD-TYPE
+            MOVE SR-CARD-LIMIT       TO RL-CARD-LIMIT
+            MOVE SR-CARD-USAGE       TO RL-CARD-USAGE
+            MOVE SR-UTIL-PCT         TO RL-UTIL-PCT
+            WRITE REPORT-LINE
+            PERFORM 2100-RETURN-SORT-RECORD THRU 2100-EXIT.
+        2200-EXIT.
+            EXIT.
