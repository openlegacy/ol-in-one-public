@@ -0,0 +1,14 @@
+//FINEXT01 JOB (ACCTNO),'CARD EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY CUSTOMER/CARD EXTRACT FOR THE DATA WAREHOUSE LOAD      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FINEXT01
+//STEPLIB  DD DISP=SHR,DSN=OLINONE.CARDS.LOADLIB
+//CUSTMAS  DD DISP=SHR,DSN=OLINONE.CARDS.CUSTMAS
+//EXTFILE  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=OLINONE.CARDS.EXTRACT.G(+1),
+//             UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//             DCB=(RECFM=FB,LRECL=46,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
