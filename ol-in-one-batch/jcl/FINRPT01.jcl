@@ -0,0 +1,13 @@
+//FINRPT01 JOB (ACCTNO),'HIGH UTIL RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY HIGH-UTILIZATION REPORT OFF THE CUSTOMER MASTER FILE  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FINRPT01
+//STEPLIB  DD DISP=SHR,DSN=OLINONE.CARDS.LOADLIB
+//CUSTMAS  DD DISP=SHR,DSN=OLINONE.CARDS.CUSTMAS
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD SYSOUT=*
+//RPTFILE  DD SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//SYSUDUMP DD SYSOUT=*
