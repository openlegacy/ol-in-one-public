@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    COPYBOOK  : EXTRACT                                         *
+      *    One fixed-length record per credit card, written by         *
+      *    FINEXT01 for the nightly data warehouse load.                *
+      ******************************************************************
+       01  EXTRACT-RECORD.
+           05  EX-CUST-ID              PIC X(10).
+           05  EX-CARD-NUMBER          PIC X(16).
+           05  EX-CARD-TYPE            PIC X(16).
+           05  EX-CARD-LIMIT           PIC S9(4) COMP.
+           05  EX-CARD-USAGE           PIC S9(4) COMP.
