@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK  : UTILSORT                                        *
+      *    Sort work record for FINRPT01, one entry per over-limit      *
+      *    card, sorted DESCENDING on SR-UTIL-PCT so the worst          *
+      *    utilization prints first.                                   *
+      ******************************************************************
+       01  SORT-RECORD.
+           05  SR-UTIL-PCT             PIC 9(03).
+           05  SR-CUST-ID              PIC X(10).
+           05  SR-CARD-NUMBER          PIC X(16).
+           05  SR-CARD-TYPE            PIC X(16).
+           05  SR-CARD-LIMIT           PIC S9(4) COMP.
+           05  SR-CARD-USAGE           PIC S9(4) COMP.
