@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK  : RPTLINE                                         *
+      *    Detail line for the FINRPT01 high-utilization report.       *
+      ******************************************************************
+       01  REPORT-LINE.
+           05  RL-CUST-ID              PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RL-CARD-NUMBER          PIC X(16).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RL-CARD-TYPE            PIC X(16).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RL-CARD-LIMIT           PIC ZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RL-CARD-USAGE           PIC ZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RL-UTIL-PCT             PIC ZZ9.
+           05  FILLER                  PIC X(01) VALUE '%'.
+           05  FILLER                  PIC X(06) VALUE SPACES.
